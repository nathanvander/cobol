@@ -0,0 +1,97 @@
+GCobol >>SOURCE FORMAT IS FREE
+*>*************************************
+*> Tektonics: cobc -x -lsqlite3 sqlite3-export-csv.cob sqlite3-connection.cob sqlite3-statement.cob
+*>***************************************
+*> Selects every person row and writes a standard CSV file, so handing a
+*> department a roster extract stops being a one-off program someone
+*> writes against SQLITE3-STMT-OPEN/STEP every time it comes up.  Fetches
+*> the result set in one call via SQLITE3-GET-TABLE rather than a hand
+*> rolled STEP/COLUMN-* loop, since the select is a fixed, narrow shape
+*> (4 columns) well inside that wrapper's OCCURS 200 x OCCURS 10 table.
+identification division.
+    program-id. SQLITE3-EXPORT-CSV.
+    REMARKS. Exports the person table to a CSV sequential file.
+
+environment division.
+    configuration section.
+    repository.
+    FUNCTION SQLITE3-OPEN
+    FUNCTION SQLITE3-CLOSE
+    FUNCTION SQLITE3-GET-TABLE
+    function all intrinsic.
+
+    input-output section.
+    file-control.
+        select csv-file assign to csv-file-name
+            organization line sequential.
+
+data division.
+file section.
+fd  csv-file.
+01  csv-line pic x(200).
+
+working-storage section.
+    01 db-file-name    pic x(256).
+    01 csv-file-name   pic x(256).
+    01 db-handle        PIC 9(18) COMP.
+    01 db-status pic s9(9) comp.
+
+    01 select-sql pic x(128) value
+        "select id, first_name, last_name, age from person order by id".
+    01 export-rows.
+        05 export-row occurs 200 times.
+            10 export-col occurs 10 times.
+                15 export-cell pic x(40).
+    01 num-rows pic s9(9) comp.
+    01 num-cols pic s9(9) comp.
+    01 row-ix pic s9(9) comp.
+    01 record-count pic 9(9) value 0.
+
+procedure division.
+main section.
+    accept db-file-name from command-line.
+    if db-file-name = space or db-file-name = low-value then
+        move "person.sdb" to db-file-name
+    end-if.
+    move "person.csv" to csv-file-name.
+
+    move SQLITE3-OPEN(db-file-name, db-handle) to db-status.
+    if db-status not = 0 then
+        display "sqlite3-export-csv: could not open ", trim(db-file-name)
+        move 1 to return-code
+        stop run
+    end-if.
+
+    open output csv-file.
+    move "id,first_name,last_name,age" to csv-line.
+    write csv-line.
+
+    move SQLITE3-GET-TABLE(db-handle, select-sql, export-rows, num-rows, num-cols) to db-status.
+    if db-status not = 0 then
+        display "sqlite3-export-csv: select failed, status ", db-status
+        close csv-file
+        move SQLITE3-CLOSE(db-handle) to db-status
+        move 1 to return-code
+        stop run
+    end-if.
+
+    perform varying row-ix from 1 by 1 until row-ix > num-rows
+        move spaces to csv-line
+        string
+            trim(export-cell(row-ix,1)) ","
+            trim(export-cell(row-ix,2)) ","
+            trim(export-cell(row-ix,3)) ","
+            trim(export-cell(row-ix,4))
+            into csv-line
+        end-string
+        write csv-line
+        add 1 to record-count
+    end-perform.
+
+    close csv-file.
+    move SQLITE3-CLOSE(db-handle) to db-status.
+    display "sqlite3-export-csv: wrote ", record-count, " records to ", trim(csv-file-name).
+    move 0 to return-code.
+    stop run.
+
+end program SQLITE3-EXPORT-CSV.
