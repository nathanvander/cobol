@@ -1,252 +1,1048 @@
-GCobol >>SOURCE FORMAT IS FREE
-*>***************************************************************************
-*> The author disclaims copyright to this source code.  In place of
-*> a legal notice, here is a blessing:
-*>
-*>    May you do good and not evil.
-*>    May you find forgiveness for yourself and forgive others.
-*>    May you share freely, never taking more than you give.
-*> 
-*>*************************************************************************
-*> This is an SQLITE3 connection written in Cobol.  It wraps around the C code as 
-*> closely as possible. 
-*>
-*> For another Cobol SQLite3 driver see
-*> https://sourceforge.net/p/open-cobol/contrib/492/tree/trunk/tools/CobolSQLite3/ 
-*>
-*> Constructor:
-*>    <db-status> SQLITE3-OPEN (<filename>, OUT <db-handle>).
-*>       This open an SQLite database file as specified by the filename argument.
-*> 
-*> Destructor:
-*>    <db-status> SQLITE3-CLOSE(<db-handle>).
-*>
-*> Methods:
-*>    <int num-changes> SQLITE3-CHANGES(<db-handle>)
-*>	  This function returns the number of rows modified, inserted
-*>        or deleted by the most recently completed INSERT, UPDATE or 
-*>        DELETE statement on the database connection specified.
-*>
-*>    <db-status> SQLITE3-EXEC(<db-handle>,<sql-string>)
-*>        The sqlite3_exec() interface is a convenience wrapper around 
-*>        sqlite3_prepare_v2(), sqlite3_step(), and sqlite3_finalize(), 
-*>        that allows an application to run multiple statements of SQL 
-*>        without having to use a lot of C code.
-*>
-*>    <long rowid> SQLITE3-LAST-INSERT-ROWID(<db-handle>)
-*>        sqlite3_int64 sqlite3_last_insert_rowid(sqlite3*);
-*>        The sqlite3_last_insert_rowid(D) interface usually returns the
-*>        rowid of the most recent successful INSERT into a rowid table
-*>
-*>    <bool> SQLITE3-LIBVERSION (OUT <version-text>)
-*>        Returns the sqlite version through the OUT parameter.
-*>
-*>    <bool> SQLITE3-ERRMSG (<db-handle>, OUT <error-message)
-*>        Returns English-language text as an OUT parameter that describes the last error on the connection.
-*>
-*>    <int> SQLITE3-ERRCODE(<db-handle>);
-*>        If the most recent sqlite3 API call associated with database connection D failed, 
-*>        then the sqlite3_errcode(D) interface returns the numeric result code for that API call
-*>
-*> Techtonics: cobc -m -lsqlite3 sqlite3-connection.cob
-*>
-*>*********************************************************************************
-*> usage: <bool> SQLITE3-LIBVERSION (OUT <version-text>)
-*>*********************************************************************************
-*> NOTE: There is another function, sqlite3_libversion_number, which is supposed to return
-*> the version number as an int, however, I could not get it to work.
-*>
-identification division. function-id. SQLITE3-LIBVERSION.
-environment division. configuration section. 
-    repository. 
-    function sqlite3_libversion
-    function all intrinsic.
-data division.
-working-storage section.
-    01  text-pointer      usage pointer.
-    01  sqlite3-data      pic x(128) based.
-linkage section.
-    01 bool 			pic 9.
-    01 sqlite3-version-text pic x(10). 
-
-procedure division using sqlite3-version-text returning bool.
-    CALL static "sqlite3_libversion" returning text-pointer.
-    set address of sqlite3-data to text-pointer.
-    string
-      sqlite3-data delimited by low-value
-      into sqlite3-version-text
-    end-string      
-    set address of sqlite3-data to NULL.
-    goback.    
-end function SQLITE3-LIBVERSION.
-*>*****************************************************************************
-*> USAGE: <int db-status> = SQLITE3-OPEN(<string file-name>, OUT <dh-handle>).
-*>*****************************************************************************
-identification division. function-id. SQLITE3-OPEN.
-environment division. configuration section. 
-    repository. 
-    function sqlite3_open
-    function all intrinsic.
-data division.
-linkage section.
-    01  db-status pic s9(9) comp.
-    01  file-name                      pic x(32).
-    01  db-handle                      PIC 9(18) COMP.
-    01  redefines db-handle.
-      05  db-object-ptr                usage pointer.
-
-*> Note:  dh-handle is just a long.  Pass in an empty long and it will be filled with the
-*> object handle.  Cobol will automatically convert the pointer to a long handle.
-*>
-procedure division using file-name, db-handle returning db-status.
-    call static "sqlite3_open" using concatenate(trim(file-name), x"00"),
-                                     by reference db-object-ptr
-                           returning db-status
-    end-call 
-    goback.
-end function SQLITE3-OPEN.
-*>*****************************************************************************
-*> USAGE: <int num-changes> = SQLITE3-CHANGES(<db-handle>)
-*>*****************************************************************************
-identification division. function-id. SQLITE3-CHANGES.
-environment division. configuration section. 
-    repository. 
-    function sqlite3_changes
-    function all intrinsic.
-data division.
-working-storage section.
-    linkage section.
-    01  db-handle                      PIC 9(18) COMP.
-    01  redefines db-handle.
-        05  db-object-ptr                usage pointer.
-    01 num-changes                     pic s9(9) comp.
-procedure division using db-handle returning num-changes.
-    call static "sqlite3_changes" using by value db-object-ptr 
-        returning num-changes
-    end-call.
-    goback returning num-changes.
-end function SQLITE3-CHANGES.
-*>*******************************************************************************
-*> USAGE: <db-status> =  SQLITE3-CLOSE(<db-handle>)
-*>*****************************************************************************
-identification division. function-id. SQLITE3-CLOSE.
-environment division. configuration section. 
-    repository. 
-    function sqlite3_close
-    function all intrinsic.
-data division.
-  linkage section.
-    01 db-status pic s9(9) comp.  
-    01 db-handle                      PIC 9(18) COMP.
-    01 redefines db-handle.
-        05  db-object-ptr                usage pointer.
-      
-procedure division using db-handle returning db-status.
-    call static "sqlite3_close" using by value db-object-ptr 
-        returning db-status
-    end-call.
-    goback returning db-status.
-end function SQLITE3-CLOSE.
-*>*******************************************************************************
-*> USAGE: <db-status> SQLITE3-EXEC (<db-handle>, <sql-string>)
-*>    sql-string is limited to 1 million in length per sqlite, here we say "any length" 
-*>*****************************************************************************
-identification division. function-id. SQLITE3-EXEC.
-environment division. configuration section. 
-    repository. 
-    function sqlite3_exec
-    function all intrinsic.
-data division.  
-  linkage section.
-    01 db-status pic s9(9) comp.    
-    01 db-handle                      PIC 9(18) COMP.
-    01 redefines db-handle.
-        05  db-object-ptr                usage pointer.
-    01  sql-string                     pic x any length.
-
-procedure division using db-handle, sql-string returning db-status.
-    call static "sqlite3_exec" using by value db-object-ptr,
-                                           by content concatenate(trim(sql-string), x"00"),
-                                           NULL,
-                                           NULL,
-                                           NULL
-                                 returning db-status
-    end-call.
-    goback returning db-status.
-end function SQLITE3-EXEC.
-*>*******************************************************************************
-*> USAGE: <long row-id> SQLITE3-LAST-INSERT-ROWID(<db-handle>)
-*>    row-id can be a *really* big number 
-*>*****************************************************************************
-identification division. function-id. SQLITE3-LAST-INSERT-ROWID.
-environment division. configuration section. 
-    repository. 
-    function sqlite3_last_insert_rowid
-    function all intrinsic.
-data division.
-    linkage section.
-    01  db-handle                      PIC 9(18) COMP.
-    01  redefines db-handle.
-      05  db-object-ptr                usage pointer.
-    01 row-id                          PIC 9(18) COMP.
-    
-procedure division using db-handle returning row-id.
-    call static "sqlite3_last_insert_rowid" using by value db-object-ptr 
-        returning row-id
-    end-call.
-    goback returning row-id.
-end function SQLITE3-LAST-INSERT-ROWID.
-*>*****************************************************************************
-*> USAGE: <bool> SQLITE3-ERRMSG (<db-handle>, OUT <error-message)
-*>     const char *sqlite3_errmsg(sqlite3*);
-*>**********************************************************************************
-identification division. function-id. SQLITE3-ERRMSG.
-environment division. configuration section. 
-    repository. 
-    function sqlite3_errmsg
-    function all intrinsic.
-data division. 
-working-storage section.
-    01  text-pointer      	usage pointer.
-    01  sqlite3-data      	pic x(256) based.
-linkage section.
-    01 bool 			pic 9.
-    01 error-message  		pic x any length.   
-    01 db-handle                PIC 9(18) COMP.
-    01 redefines db-handle.
-      	05  db-object-ptr 		usage pointer.
-
-procedure division using db-handle, error-message returning bool.
-    call static "sqlite3_errmsg" using by value db-object-ptr
-        returning text-pointer
-    end-call.
-    set address of sqlite3-data to text-pointer.
-    string
-        sqlite3-data delimited by low-value
-        into error-message
-    end-string
-    set address of sqlite3-data to NULL.
-    move 1 to bool.
-    goback returning bool.
-end function SQLITE3-ERRMSG.
-*>***********************************************************************************
-*> USAGE: <int> SQLITE3-ERRCODE(<db-handle>);
-*>**********************************************************************************
-identification division. function-id. SQLITE3-ERRCODE.
-environment division. configuration section. 
-    repository. 
-    function sqlite3_errcode
-    function all intrinsic.
-data division.  
-  linkage section.
-    01 error-code 			PIC S9(9) COMP.
-    01 db-handle                        PIC 9(18) COMP.
-    01 redefines db-handle.
-        05  db-object-ptr               usage pointer.
-
-procedure division using db-handle returning error-code.
-    call static "sqlite3_errcode" using by value db-object-ptr 
-                                 returning error-code
-    end-call.
-    goback returning error-code.
-end function SQLITE3-ERRCODE.
+GCobol >>SOURCE FORMAT IS FREE
+*>***************************************************************************
+*> The author disclaims copyright to this source code.  In place of
+*> a legal notice, here is a blessing:
+*>
+*>    May you do good and not evil.
+*>    May you find forgiveness for yourself and forgive others.
+*>    May you share freely, never taking more than you give.
+*> 
+*>*************************************************************************
+*> This is an SQLITE3 connection written in Cobol.  It wraps around the C code as 
+*> closely as possible. 
+*>
+*> For another Cobol SQLite3 driver see
+*> https://sourceforge.net/p/open-cobol/contrib/492/tree/trunk/tools/CobolSQLite3/ 
+*>
+*> Constructor:
+*>    <db-status> SQLITE3-OPEN (<filename>, OUT <db-handle>).
+*>       This open an SQLite database file as specified by the filename argument.
+*> 
+*> Destructor:
+*>    <db-status> SQLITE3-CLOSE(<db-handle>).
+*>
+*> Methods:
+*>    <int num-changes> SQLITE3-CHANGES(<db-handle>)
+*>	  This function returns the number of rows modified, inserted
+*>        or deleted by the most recently completed INSERT, UPDATE or 
+*>        DELETE statement on the database connection specified.
+*>
+*>    <db-status> SQLITE3-EXEC(<db-handle>,<sql-string>)
+*>        The sqlite3_exec() interface is a convenience wrapper around 
+*>        sqlite3_prepare_v2(), sqlite3_step(), and sqlite3_finalize(), 
+*>        that allows an application to run multiple statements of SQL 
+*>        without having to use a lot of C code.
+*>
+*>    <long rowid> SQLITE3-LAST-INSERT-ROWID(<db-handle>)
+*>        sqlite3_int64 sqlite3_last_insert_rowid(sqlite3*);
+*>        The sqlite3_last_insert_rowid(D) interface usually returns the
+*>        rowid of the most recent successful INSERT into a rowid table
+*>
+*>    <bool> SQLITE3-LIBVERSION (OUT <version-text>)
+*>        Returns the sqlite version through the OUT parameter.
+*>
+*>    <bool> SQLITE3-ERRMSG (<db-handle>, OUT <error-message)
+*>        Returns English-language text as an OUT parameter that describes the last error on the connection.
+*>
+*>    <int> SQLITE3-ERRCODE(<db-handle>);
+*>        If the most recent sqlite3 API call associated with database connection D failed, 
+*>        then the sqlite3_errcode(D) interface returns the numeric result code for that API call
+*>
+*> Techtonics: cobc -m -lsqlite3 sqlite3-connection.cob
+*>
+*>*********************************************************************************
+*> usage: <bool> SQLITE3-LIBVERSION (OUT <version-text>)
+*>*********************************************************************************
+*> NOTE: There is another function, sqlite3_libversion_number, which is supposed to return
+*> the version number as an int, however, I could not get it to work.
+*>
+identification division. function-id. SQLITE3-LIBVERSION.
+environment division. configuration section. 
+    repository. 
+    function sqlite3_libversion
+    function all intrinsic.
+data division.
+working-storage section.
+    01  text-pointer      usage pointer.
+    01  sqlite3-data      pic x(128) based.
+linkage section.
+    01 bool 			pic 9.
+    01 sqlite3-version-text pic x(10). 
+
+procedure division using sqlite3-version-text returning bool.
+    CALL static "sqlite3_libversion" returning text-pointer.
+    set address of sqlite3-data to text-pointer.
+    string
+      sqlite3-data delimited by low-value
+      into sqlite3-version-text
+    end-string      
+    set address of sqlite3-data to NULL.
+    goback.    
+end function SQLITE3-LIBVERSION.
+*>*****************************************************************************
+*> USAGE: <int db-status> = SQLITE3-OPEN(<string file-name>, OUT <dh-handle>).
+*>    file-name also accepts sqlite's special ":memory:" name, which opens a
+*>    private, throwaway in-memory database instead of a file on disk -- use
+*>    this for test/CI-style runs so they don't leave a .sdb file behind or
+*>    touch shared disk state.
+*>*****************************************************************************
+identification division. function-id. SQLITE3-OPEN.
+environment division. configuration section. 
+    repository. 
+    function sqlite3_open
+    function all intrinsic.
+data division.
+linkage section.
+    01  db-status pic s9(9) comp.
+    01  file-name                      pic x(256).
+    copy sqlite3-handles.
+
+*> Note:  dh-handle is just a long.  Pass in an empty long and it will be filled with the
+*> object handle.  Cobol will automatically convert the pointer to a long handle.
+*>
+procedure division using file-name, db-handle returning db-status.
+    call static "sqlite3_open" using concatenate(trim(file-name), x"00"),
+                                     by reference db-object-ptr
+                           returning db-status
+    end-call 
+    goback.
+end function SQLITE3-OPEN.
+*>*****************************************************************************
+*> USAGE: <int db-status> = SQLITE3-OPEN-V2(<string file-name>, <string open-mode>, OUT <db-handle>).
+*>    open-mode is one of "READONLY", "READWRITE" or "CREATE".
+*>       READONLY  - SQLITE_OPEN_READONLY.  Fails if the file does not exist,
+*>                   instead of silently creating it like plain sqlite3_open().
+*>       READWRITE - SQLITE_OPEN_READWRITE.  Also fails if the file is missing.
+*>       CREATE    - SQLITE_OPEN_READWRITE + SQLITE_OPEN_CREATE, i.e. the same
+*>                   create-if-missing behavior as SQLITE3-OPEN.
+*>    Any other value is treated as CREATE.
+*>*****************************************************************************
+identification division. function-id. SQLITE3-OPEN-V2.
+environment division. configuration section.
+    repository.
+    function sqlite3_open_v2
+    function all intrinsic.
+data division.
+working-storage section.
+    01  open-flags pic s9(9) comp.
+        88  SQLITE-OPEN-READONLY  value h'01'.
+        88  SQLITE-OPEN-READWRITE value h'02'.
+        88  SQLITE-OPEN-CREATE    value h'06'.
+linkage section.
+    01  db-status pic s9(9) comp.
+    01  file-name                      pic x(256).
+    01  open-mode                      pic x any length.
+    copy sqlite3-handles.
+
+procedure division using file-name, open-mode, db-handle returning db-status.
+    evaluate upper-case(trim(open-mode))
+        when "READONLY"
+            set SQLITE-OPEN-READONLY to true
+        when "READWRITE"
+            set SQLITE-OPEN-READWRITE to true
+        when other
+            set SQLITE-OPEN-CREATE to true
+    end-evaluate.
+    call static "sqlite3_open_v2" using concatenate(trim(file-name), x"00"),
+                                     by reference db-object-ptr,
+                                     by value open-flags,
+                                     by reference NULL
+                           returning db-status
+    end-call
+    goback.
+end function SQLITE3-OPEN-V2.
+*>*****************************************************************************
+*> USAGE: <int num-changes> = SQLITE3-CHANGES(<db-handle>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-CHANGES.
+environment division. configuration section. 
+    repository. 
+    function sqlite3_changes
+    function all intrinsic.
+data division.
+working-storage section.
+    linkage section.
+    copy sqlite3-handles.
+    01 num-changes                     pic s9(9) comp.
+procedure division using db-handle returning num-changes.
+    call static "sqlite3_changes" using by value db-object-ptr 
+        returning num-changes
+    end-call.
+    goback returning num-changes.
+end function SQLITE3-CHANGES.
+*>*******************************************************************************
+*> USAGE: <db-status> =  SQLITE3-CLOSE(<db-handle>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-CLOSE.
+environment division. configuration section. 
+    repository. 
+    function sqlite3_close
+    function all intrinsic.
+data division.
+  linkage section.
+    01 db-status pic s9(9) comp.  
+    copy sqlite3-handles.
+      
+procedure division using db-handle returning db-status.
+    call static "sqlite3_close" using by value db-object-ptr 
+        returning db-status
+    end-call.
+    goback returning db-status.
+end function SQLITE3-CLOSE.
+*>*******************************************************************************
+*> USAGE: <db-status> SQLITE3-EXEC (<db-handle>, <sql-string>)
+*>    sql-string is limited to 1 million in length per sqlite, here we say "any length" 
+*>*****************************************************************************
+identification division. function-id. SQLITE3-EXEC.
+environment division. configuration section. 
+    repository. 
+    function sqlite3_exec
+    function all intrinsic.
+data division.  
+  linkage section.
+    01 db-status pic s9(9) comp.    
+    copy sqlite3-handles.
+    01  sql-string                     pic x any length.
+
+procedure division using db-handle, sql-string returning db-status.
+    call static "sqlite3_exec" using by value db-object-ptr,
+                                           by content concatenate(trim(sql-string), x"00"),
+                                           NULL,
+                                           NULL,
+                                           NULL
+                                 returning db-status
+    end-call.
+    goback returning db-status.
+end function SQLITE3-EXEC.
+*>*******************************************************************************
+*> USAGE: <db-status> SQLITE3-EXEC-MSG (<db-handle>, <sql-string>, OUT <error-message>)
+*>    Same as SQLITE3-EXEC but captures sqlite3_exec's own error text directly
+*>    (its errmsg out-parameter) instead of making the caller turn around and
+*>    call SQLITE3-ERRMSG, which could race with another statement on the same
+*>    connection changing the error state first.  GnuCOBOL FUNCTIONs can't be
+*>    truly overloaded by argument count, hence the -MSG suffix.
+*>    error-message is set to SPACES when there is no error text.
+*>*****************************************************************************
+identification division. function-id. SQLITE3-EXEC-MSG.
+environment division. configuration section.
+    repository.
+    function sqlite3_exec
+    function all intrinsic.
+data division.
+working-storage section.
+    01  errmsg-ptr           usage pointer.
+    01  errmsg-data          pic x(256) based.
+  linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+    01  sql-string                     pic x any length.
+    01  error-message                  pic x any length.
+
+procedure division using db-handle, sql-string, error-message returning db-status.
+    move spaces to error-message.
+    move NULL to errmsg-ptr.
+    call static "sqlite3_exec" using by value db-object-ptr,
+                                           by content concatenate(trim(sql-string), x"00"),
+                                           NULL,
+                                           NULL,
+                                           by reference errmsg-ptr
+                                 returning db-status
+    end-call.
+    if errmsg-ptr not equal NULL
+        set address of errmsg-data to errmsg-ptr
+        string errmsg-data delimited by low-value into error-message
+        end-string
+        set address of errmsg-data to NULL
+        call static "sqlite3_free" using by value errmsg-ptr
+        end-call
+    end-if.
+    goback returning db-status.
+end function SQLITE3-EXEC-MSG.
+*>*******************************************************************************
+*> USAGE: <long row-id> SQLITE3-LAST-INSERT-ROWID(<db-handle>)
+*>    row-id can be a *really* big number 
+*>*****************************************************************************
+identification division. function-id. SQLITE3-LAST-INSERT-ROWID.
+environment division. configuration section. 
+    repository. 
+    function sqlite3_last_insert_rowid
+    function all intrinsic.
+data division.
+    linkage section.
+    copy sqlite3-handles.
+    01 row-id                          PIC 9(18) COMP.
+    
+procedure division using db-handle returning row-id.
+    call static "sqlite3_last_insert_rowid" using by value db-object-ptr 
+        returning row-id
+    end-call.
+    goback returning row-id.
+end function SQLITE3-LAST-INSERT-ROWID.
+*>*****************************************************************************
+*> USAGE: <bool> SQLITE3-ERRMSG (<db-handle>, OUT <error-message)
+*>     const char *sqlite3_errmsg(sqlite3*);
+*>**********************************************************************************
+identification division. function-id. SQLITE3-ERRMSG.
+environment division. configuration section. 
+    repository. 
+    function sqlite3_errmsg
+    function all intrinsic.
+data division. 
+working-storage section.
+    01  text-pointer      	usage pointer.
+    01  sqlite3-data      	pic x(256) based.
+linkage section.
+    01 bool 			pic 9.
+    01 error-message  		pic x any length.   
+    copy sqlite3-handles.
+
+procedure division using db-handle, error-message returning bool.
+    call static "sqlite3_errmsg" using by value db-object-ptr
+        returning text-pointer
+    end-call.
+    set address of sqlite3-data to text-pointer.
+    string
+        sqlite3-data delimited by low-value
+        into error-message
+    end-string
+    set address of sqlite3-data to NULL.
+    move 1 to bool.
+    goback returning bool.
+end function SQLITE3-ERRMSG.
+*>***********************************************************************************
+*> USAGE: <int> SQLITE3-ERRCODE(<db-handle>);
+*>**********************************************************************************
+identification division. function-id. SQLITE3-ERRCODE.
+environment division. configuration section. 
+    repository. 
+    function sqlite3_errcode
+    function all intrinsic.
+data division.  
+  linkage section.
+    01 error-code 			PIC S9(9) COMP.
+    copy sqlite3-handles.
+
+procedure division using db-handle returning error-code.
+    call static "sqlite3_errcode" using by value db-object-ptr
+                                 returning error-code
+    end-call.
+    goback returning error-code.
+end function SQLITE3-ERRCODE.
+*>***********************************************************************************
+*> USAGE: <bool> SQLITE3-ERRSTR(<int result-code>, OUT <error-text>)
+*>    const char *sqlite3_errstr(int);
+*>    Turns a bare result code -- e.g. one already pulled out of SQLITE3-ERRCODE
+*>    and squirreled away in a log or an audit row -- back into its short
+*>    English description ("database is locked", "UNIQUE constraint failed"
+*>    and so on) without needing a live db-handle the way SQLITE3-ERRMSG does.
+*>    Pair with the 88-levels in sqlite3-error-codes.cpy to branch on the
+*>    numeric code and use this to put something readable in a log line.
+*>**********************************************************************************
+identification division. function-id. SQLITE3-ERRSTR.
+environment division. configuration section.
+    repository.
+    function sqlite3_errstr
+    function all intrinsic.
+data division.
+working-storage section.
+    01  text-pointer            usage pointer.
+    01  sqlite3-data            pic x(256) based.
+linkage section.
+    01 bool                     pic 9.
+    01 result-code              PIC S9(9) COMP.
+    01 error-text               pic x any length.
+
+procedure division using result-code, error-text returning bool.
+    call static "sqlite3_errstr" using by value result-code
+        returning text-pointer
+    end-call.
+    move spaces to error-text.
+    set address of sqlite3-data to text-pointer.
+    string
+        sqlite3-data delimited by low-value
+        into error-text
+    end-string
+    set address of sqlite3-data to NULL.
+    move 1 to bool.
+    goback returning bool.
+end function SQLITE3-ERRSTR.
+*>*******************************************************************************
+*> USAGE: <iso-date> SQLITE3-COBOL-TO-DATE(<cobol-date>)
+*>    Turns a PIC 9(8) YYYYMMDD date -- the shape every other program in
+*>    this tree already uses for a date field -- into the "YYYY-MM-DD"
+*>    text SQLite's date/datetime functions expect, so a column bound or
+*>    STRING-ed into SQL sorts and compares correctly instead of being
+*>    stored as a plain 8-digit number.  A zero/low-value cobol-date
+*>    returns spaces rather than "0000-00-00".
+*>*******************************************************************************
+identification division. function-id. SQLITE3-COBOL-TO-DATE.
+environment division. configuration section.
+    repository.
+    function all intrinsic.
+data division.
+working-storage section.
+    01 yyyy pic 9(4).
+    01 mm   pic 9(2).
+    01 dd   pic 9(2).
+linkage section.
+    01 iso-date   pic x(10).
+    01 cobol-date pic 9(8).
+
+procedure division using cobol-date returning iso-date.
+    move spaces to iso-date.
+    if cobol-date not = 0 then
+        move cobol-date(1:4) to yyyy
+        move cobol-date(5:2) to mm
+        move cobol-date(7:2) to dd
+        string yyyy "-" mm "-" dd into iso-date
+    end-if.
+    goback returning iso-date.
+end function SQLITE3-COBOL-TO-DATE.
+*>*******************************************************************************
+*> USAGE: <cobol-date> SQLITE3-DATE-TO-COBOL(<iso-date>)
+*>    The inverse of SQLITE3-COBOL-TO-DATE: reads a "YYYY-MM-DD" column
+*>    value pulled out of SQLite via SQLITE3-COLUMN-TEXT and turns it
+*>    back into a PIC 9(8) YYYYMMDD a COBOL program can compare, sort or
+*>    add days to the ordinary way.  A blank/short iso-date returns 0.
+*>*******************************************************************************
+identification division. function-id. SQLITE3-DATE-TO-COBOL.
+environment division. configuration section.
+    repository.
+    function all intrinsic.
+data division.
+working-storage section.
+linkage section.
+    01 cobol-date pic 9(8).
+    01 iso-date   pic x any length.
+
+procedure division using iso-date returning cobol-date.
+    move 0 to cobol-date.
+    if iso-date(1:4) numeric and
+       iso-date(6:2) numeric and
+       iso-date(9:2) numeric then
+        move iso-date(1:4) to cobol-date(1:4)
+        move iso-date(6:2) to cobol-date(5:2)
+        move iso-date(9:2) to cobol-date(7:2)
+    end-if.
+    goback returning cobol-date.
+end function SQLITE3-DATE-TO-COBOL.
+*>*******************************************************************************
+*> USAGE: <bool> SQLITE3-LOCK-ACQUIRE(<db-handle>, <holder>)
+*>    Grabs the single application-level write lock recorded in the
+*>    app_lock table (see schema-migrate.cob's migration 4) so two
+*>    processes updating the same .sdb can't step on each other even
+*>    when neither one is inside an explicit SQLITE3-BEGIN transaction.
+*>    Works off app_lock's id=1 PRIMARY KEY row: "insert or ignore"
+*>    either creates that row (nobody held the lock) or silently does
+*>    nothing (somebody already does), and SQLITE3-CHANGES tells us
+*>    which one happened.  Returns 1 if holder now owns the lock, 0 if
+*>    someone else already does -- callers should not run their write
+*>    unless this comes back 1.
+*>*******************************************************************************
+identification division. function-id. SQLITE3-LOCK-ACQUIRE.
+environment division. configuration section.
+    repository.
+    function SQLITE3-STMT-OPEN
+    function SQLITE3-STMT-BIND-TEXT
+    function SQLITE3-STMT-STEP
+    function SQLITE3-STMT-CLOSE
+    function SQLITE3-CHANGES
+    function all intrinsic.
+data division.
+working-storage section.
+    01 lock-stmt-handle    PIC 9(18) COMP.
+    01 redefines lock-stmt-handle.
+        05  lock-stmt-object-ptr      usage pointer.
+    01 open-status    pic s9(9) comp.
+    01 step-result    pic s9(9) comp.
+    01 lock-param-1 pic s9(9) comp value 1.
+    01 lock-param-2 pic s9(9) comp value 2.
+    01 acquired-at    pic x(26).
+    01 rows-changed   pic s9(9) comp.
+linkage section.
+    01 bool pic 9.
+    copy sqlite3-handles.
+    01 holder pic x any length.
+
+procedure division using db-handle, holder returning bool.
+    move 0 to bool.
+    move function current-date to acquired-at.
+    move SQLITE3-STMT-OPEN(db-handle,
+        "insert or ignore into app_lock (id, holder, acquired_at) values (1, ?, ?)",
+        lock-stmt-handle) to open-status.
+    if open-status = 0 then
+        move SQLITE3-STMT-BIND-TEXT(lock-stmt-handle, lock-param-1, trim(holder)) to open-status
+        move SQLITE3-STMT-BIND-TEXT(lock-stmt-handle, lock-param-2, acquired-at) to open-status
+        move SQLITE3-STMT-STEP(lock-stmt-handle) to step-result
+        move SQLITE3-STMT-CLOSE(lock-stmt-handle) to open-status
+        move SQLITE3-CHANGES(db-handle) to rows-changed
+        if rows-changed > 0 then
+            move 1 to bool
+        end-if
+    end-if.
+    goback returning bool.
+end function SQLITE3-LOCK-ACQUIRE.
+*>*******************************************************************************
+*> USAGE: <db-status> SQLITE3-LOCK-RELEASE(<db-handle>, <holder>)
+*>    Releases the app_lock row, but only the row this holder actually
+*>    acquired -- the WHERE clause matches on holder as well as id=1, so
+*>    a caller can't accidentally release a lock someone else is
+*>    holding by calling this out of turn.
+*>*******************************************************************************
+identification division. function-id. SQLITE3-LOCK-RELEASE.
+environment division. configuration section.
+    repository.
+    function SQLITE3-STMT-OPEN
+    function SQLITE3-STMT-BIND-TEXT
+    function SQLITE3-STMT-STEP
+    function SQLITE3-STMT-CLOSE
+    function all intrinsic.
+data division.
+working-storage section.
+    01 lock-stmt-handle    PIC 9(18) COMP.
+    01 redefines lock-stmt-handle.
+        05  lock-stmt-object-ptr      usage pointer.
+    01 open-status    pic s9(9) comp.
+    01 step-result    pic s9(9) comp.
+    01 lock-param-1 pic s9(9) comp value 1.
+linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+    01 holder pic x any length.
+
+procedure division using db-handle, holder returning db-status.
+    move SQLITE3-STMT-OPEN(db-handle,
+        "delete from app_lock where id = 1 and holder = ?",
+        lock-stmt-handle) to db-status.
+    if db-status = 0 then
+        move SQLITE3-STMT-BIND-TEXT(lock-stmt-handle, lock-param-1, trim(holder)) to db-status
+        move SQLITE3-STMT-STEP(lock-stmt-handle) to step-result
+        move SQLITE3-STMT-CLOSE(lock-stmt-handle) to db-status
+    end-if.
+    goback returning db-status.
+end function SQLITE3-LOCK-RELEASE.
+*>*******************************************************************************
+*> USAGE: <db-status> SQLITE3-EXEC-LOCKED(<db-handle>, <sql-string>, <holder>, OUT <error-message>)
+*>    The single-writer counterpart to SQLITE3-EXEC-AUDITED: acquires
+*>    the app_lock row for holder, runs sql-string through
+*>    SQLITE3-EXEC-MSG only if that succeeded, then releases the lock
+*>    again.  If the lock is already held by someone else, sql-string
+*>    never runs at all and this returns SQLITE_BUSY (5) with
+*>    error-message explaining why -- the caller can retry later rather
+*>    than have its write silently interleave with another writer's.
+*>*******************************************************************************
+identification division. function-id. SQLITE3-EXEC-LOCKED.
+environment division. configuration section.
+    repository.
+    function SQLITE3-LOCK-ACQUIRE
+    function SQLITE3-LOCK-RELEASE
+    function SQLITE3-EXEC-MSG
+    function all intrinsic.
+data division.
+working-storage section.
+    01 lock-held      pic 9.
+    01 release-status pic s9(9) comp.
+linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+    01 sql-string    pic x any length.
+    01 holder        pic x any length.
+    01 error-message pic x any length.
+
+procedure division using db-handle, sql-string, holder, error-message returning db-status.
+    move SQLITE3-LOCK-ACQUIRE(db-handle, holder) to lock-held.
+    if lock-held = 1 then
+        move SQLITE3-EXEC-MSG(db-handle, sql-string, error-message) to db-status
+        move SQLITE3-LOCK-RELEASE(db-handle, holder) to release-status
+    else
+        move 5 to db-status
+        move spaces to error-message
+        string "database locked by another writer" into error-message
+    end-if.
+    goback returning db-status.
+end function SQLITE3-EXEC-LOCKED.
+*>*******************************************************************************
+*> USAGE: <db-status> SQLITE3-BEGIN(<db-handle>)
+*>    Starts a transaction, so a batch of inserts/updates/deletes can be
+*>    committed or rolled back as one unit instead of auto-committing each.
+*>*****************************************************************************
+identification division. function-id. SQLITE3-BEGIN.
+environment division. configuration section.
+    repository.
+    function SQLITE3-EXEC
+    function all intrinsic.
+data division.
+  linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+
+procedure division using db-handle returning db-status.
+    move SQLITE3-EXEC(db-handle, "BEGIN") to db-status.
+    goback returning db-status.
+end function SQLITE3-BEGIN.
+*>*******************************************************************************
+*> USAGE: <db-status> SQLITE3-COMMIT(<db-handle>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-COMMIT.
+environment division. configuration section.
+    repository.
+    function SQLITE3-EXEC
+    function all intrinsic.
+data division.
+  linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+
+procedure division using db-handle returning db-status.
+    move SQLITE3-EXEC(db-handle, "COMMIT") to db-status.
+    goback returning db-status.
+end function SQLITE3-COMMIT.
+*>*******************************************************************************
+*> USAGE: <db-status> SQLITE3-ROLLBACK(<db-handle>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-ROLLBACK.
+environment division. configuration section.
+    repository.
+    function SQLITE3-EXEC
+    function all intrinsic.
+data division.
+  linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+
+procedure division using db-handle returning db-status.
+    move SQLITE3-EXEC(db-handle, "ROLLBACK") to db-status.
+    goback returning db-status.
+end function SQLITE3-ROLLBACK.
+*>*******************************************************************************
+*> USAGE: <db-status> SQLITE3-BUSY-TIMEOUT(<db-handle>, <int ms>)
+*>    int sqlite3_busy_timeout(sqlite3*, int ms);
+*>    Instead of returning SQLITE_BUSY immediately when another connection
+*>    holds the lock, the connection sleeps and retries for up to ms
+*>    milliseconds before giving up.  Use this so overlapping nightly batch
+*>    jobs wait out a lock instead of dying on the first collision.
+*>*****************************************************************************
+identification division. function-id. SQLITE3-BUSY-TIMEOUT.
+environment division. configuration section.
+    repository.
+    function sqlite3_busy_timeout
+    function all intrinsic.
+data division.
+  linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+    01 busy-timeout-ms pic s9(9) comp.
+
+procedure division using db-handle, busy-timeout-ms returning db-status.
+    call static "sqlite3_busy_timeout" using by value db-object-ptr,
+                                              by value busy-timeout-ms
+                                    returning db-status
+    end-call.
+    goback returning db-status.
+end function SQLITE3-BUSY-TIMEOUT.
+*>*******************************************************************************
+*> USAGE: <db-status> PRAGMA-JOURNAL-MODE-WAL(<db-handle>)
+*>    Switches the connection's journal mode to WAL, which lets readers and
+*>    a writer work concurrently instead of the writer locking everyone else
+*>    out for the duration of the transaction.  Pair this with
+*>    SQLITE3-BUSY-TIMEOUT for the overlapping-batch-window scenario.
+*>*****************************************************************************
+identification division. function-id. PRAGMA-JOURNAL-MODE-WAL.
+environment division. configuration section.
+    repository.
+    function SQLITE3-EXEC
+    function all intrinsic.
+data division.
+  linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+
+procedure division using db-handle returning db-status.
+    move SQLITE3-EXEC(db-handle, "PRAGMA journal_mode=WAL") to db-status.
+    goback returning db-status.
+end function PRAGMA-JOURNAL-MODE-WAL.
+*>*******************************************************************************
+*> USAGE: <db-status> SQLITE3-GET-TABLE(<db-handle>, <sql-string>,
+*>                                       OUT <row-table>, OUT <num-rows>, OUT <num-cols>)
+*>    int sqlite3_get_table(sqlite3*, const char *sql, char ***resultp,
+*>                           int *nrow, int *ncolumn, char **errmsg);
+*>    Runs sql-string and fills row-table, a fixed OCCURS 200 x OCCURS 10
+*>    table of PIC X(40) cells, in one call, instead of every report and
+*>    extract program hand-rolling its own STEP/COLUMN-* fetch loop.  Result
+*>    sets bigger than the table are truncated; num-rows/num-cols report the
+*>    actual (unclipped) counts sqlite returned so callers can tell.
+*>*****************************************************************************
+identification division. function-id. SQLITE3-GET-TABLE.
+environment division. configuration section.
+    repository.
+    function sqlite3_get_table
+    function all intrinsic.
+data division.
+working-storage section.
+    01 azresult-ptr        usage pointer.
+    *> comp-5 (native binary) so the raw C int written through the pointer
+    *> by sqlite3_get_table lines up byte-for-byte -- plain COMP is
+    *> big-endian and would come back scrambled on a little-endian box.
+    01 gt-nrow              pic s9(9) comp-5.
+    01 gt-ncol              pic s9(9) comp-5.
+    01 gt-errmsg-ptr        usage pointer.
+    01 ptr-array-based based.
+        05  ptr-cell        usage pointer occurs 100000.
+    01 cell-text            pic x(4096) based.
+    01 total-ix             pic s9(9) comp.
+    01 row-ix               pic s9(9) comp.
+    01 col-ix               pic s9(9) comp.
+    01 clip-rows            pic s9(9) comp.
+    01 clip-cols            pic s9(9) comp.
+  linkage section.
+    01 db-status                      pic s9(9) comp.
+    copy sqlite3-handles.
+    01 sql-string                     pic x any length.
+    01 row-table.
+        05  gt-row occurs 200 times.
+            10  gt-col occurs 10 times.
+                15  gt-cell           pic x(40).
+    01 num-rows                       pic s9(9) comp.
+    01 num-cols                       pic s9(9) comp.
+
+procedure division using db-handle, sql-string, row-table, num-rows, num-cols
+        returning db-status.
+    call static "sqlite3_get_table" using by value db-object-ptr,
+                                           by content concatenate(trim(sql-string), x"00"),
+                                           by reference azresult-ptr,
+                                           by reference gt-nrow,
+                                           by reference gt-ncol,
+                                           by reference gt-errmsg-ptr
+                                 returning db-status
+    end-call.
+    move gt-nrow to num-rows.
+    move gt-ncol to num-cols.
+    if db-status = 0 and azresult-ptr not = NULL and gt-ncol > 0 then
+        if gt-nrow > 200 move 200 to clip-rows else move gt-nrow to clip-rows end-if
+        if gt-ncol > 10 move 10 to clip-cols else move gt-ncol to clip-cols end-if
+        set address of ptr-array-based to azresult-ptr
+        *> row 0 of the sqlite3_get_table result is the column-name header;
+        *> data rows start at row 1, which is what row-table holds.
+        perform varying row-ix from 1 by 1 until row-ix > clip-rows
+            perform varying col-ix from 1 by 1 until col-ix > clip-cols
+                compute total-ix = (row-ix * gt-ncol) + col-ix
+                if ptr-cell(total-ix) = NULL then
+                    move space to gt-cell(row-ix, col-ix)
+                else
+                    set address of cell-text to ptr-cell(total-ix)
+                    move space to gt-cell(row-ix, col-ix)
+                    string cell-text delimited by low-value into gt-cell(row-ix, col-ix)
+                    end-string
+                    set address of cell-text to NULL
+                end-if
+            end-perform
+        end-perform
+        call static "sqlite3_free_table" using by value azresult-ptr
+        end-call
+    end-if.
+    goback returning db-status.
+end function SQLITE3-GET-TABLE.
+*>*******************************************************************************
+*> USAGE: <int version> SQLITE3-GET-SCHEMA-VERSION(<db-handle>)
+*>    Reads PRAGMA user_version, sqlite's built-in per-file integer slot
+*>    meant exactly for tracking an application's schema version, so a
+*>    migration runner can tell how far a given .sdb file has been brought
+*>    forward without needing a schema_version table of its own.
+*>*****************************************************************************
+identification division. function-id. SQLITE3-GET-SCHEMA-VERSION.
+environment division. configuration section.
+    repository.
+    function SQLITE3-STMT-OPEN
+    function SQLITE3-STMT-CLOSE
+    function SQLITE3-STMT-STEP
+    function SQLITE3-COLUMN-INT
+    function all intrinsic.
+data division.
+working-storage section.
+    01 stmt-handle          PIC 9(18) COMP.
+    01 open-status          pic s9(9) comp.
+    01 step-result          pic s9(9) comp.
+        88  SQLITE_ROW value is 100.
+    01 col-idx              pic s9(9) comp value 0.
+  linkage section.
+    01  db-handle                      PIC 9(18) COMP.
+    01  redefines db-handle.
+        05  db-object-ptr              usage pointer.
+    01 schema-version                 pic s9(9) comp.
+
+procedure division using db-handle returning schema-version.
+    move 0 to schema-version.
+    move SQLITE3-STMT-OPEN(db-handle, "PRAGMA user_version", stmt-handle) to open-status.
+    if open-status = 0 then
+        move SQLITE3-STMT-STEP(stmt-handle) to step-result
+        if SQLITE_ROW then
+            move SQLITE3-COLUMN-INT(stmt-handle, col-idx) to schema-version
+        end-if
+        move SQLITE3-STMT-CLOSE(stmt-handle) to open-status
+    end-if.
+    goback returning schema-version.
+end function SQLITE3-GET-SCHEMA-VERSION.
+*>*******************************************************************************
+*> USAGE: <db-status> SQLITE3-SET-SCHEMA-VERSION(<db-handle>, <int version>)
+*>    Writes PRAGMA user_version.  sqlite doesn't allow binding a parameter
+*>    into a PRAGMA statement, so the version is formatted into the SQL text.
+*>*****************************************************************************
+identification division. function-id. SQLITE3-SET-SCHEMA-VERSION.
+environment division. configuration section.
+    repository.
+    function SQLITE3-EXEC
+    function all intrinsic.
+data division.
+working-storage section.
+    01 pragma-sql pic x(64).
+    01 schema-version-disp pic 9(9).
+  linkage section.
+    01 db-status                      pic s9(9) comp.
+    copy sqlite3-handles.
+    01 schema-version                 pic s9(9) comp.
+
+procedure division using db-handle, schema-version returning db-status.
+    move spaces to pragma-sql.
+    move schema-version to schema-version-disp.
+    string "PRAGMA user_version = " schema-version-disp into pragma-sql end-string.
+    move SQLITE3-EXEC(db-handle, pragma-sql) to db-status.
+    goback returning db-status.
+end function SQLITE3-SET-SCHEMA-VERSION.
+*>*******************************************************************************
+*> USAGE: <db-status> SQLITE3-BACKUP(<src-db-handle>, <dest-db-handle>)
+*>    Copies the entire contents of src-db-handle into dest-db-handle using
+*>    sqlite3_backup_init/step/finish -- a hot backup, meaning src stays
+*>    open and usable (readers, and even a writer between backup steps,
+*>    are not locked out) for the whole copy.  Runs the copy in one step
+*>    (nPage = -1); nothing in this codebase needs to poll progress on a
+*>    partially-stepped backup, so that finer-grained form isn't exposed.
+*>    Two distinct db-handles are needed at once here, so this can't just
+*>    `copy sqlite3-handles` the way single-connection functions do.
+*>*****************************************************************************
+identification division. function-id. SQLITE3-BACKUP.
+environment division. configuration section.
+    repository.
+    function sqlite3_backup_init
+    function sqlite3_backup_step
+    function sqlite3_backup_finish
+    function SQLITE3-ERRCODE
+    function all intrinsic.
+data division.
+working-storage section.
+    01 backup-handle pic 9(18) comp.
+    01 redefines backup-handle.
+        05 backup-object-ptr usage pointer.
+    01 step-status pic s9(9) comp.
+        88  SQLITE_OK value 0.
+        88  SQLITE_BUSY value 5.
+        88  SQLITE_LOCKED value 6.
+        88  SQLITE_DONE value 101.
+    01 finish-status pic s9(9) comp.
+  linkage section.
+    01 db-status pic s9(9) comp.
+    01 src-db-handle pic 9(18) comp.
+    01 redefines src-db-handle.
+        05 src-db-object-ptr usage pointer.
+    01 dest-db-handle pic 9(18) comp.
+    01 redefines dest-db-handle.
+        05 dest-db-object-ptr usage pointer.
+
+procedure division using src-db-handle, dest-db-handle returning db-status.
+    call static "sqlite3_backup_init" using by value dest-db-object-ptr,
+                                              by content concatenate("main", x"00"),
+                                              by value src-db-object-ptr,
+                                              by content concatenate("main", x"00")
+                                    returning backup-object-ptr
+    end-call.
+    if backup-object-ptr = NULL then
+        move SQLITE3-ERRCODE(dest-db-handle) to db-status
+        goback returning db-status
+    end-if.
+
+    *> SQLITE_BUSY/SQLITE_LOCKED just mean the destination was momentarily
+    *> unavailable and not all pages copied yet -- retry the step rather
+    *> than treating either as a hard error, since sqlite3_backup_finish
+    *> reports SQLITE_OK regardless and would otherwise mask a truncated
+    *> archive.
+    move 0 to step-status.
+    perform until SQLITE_DONE or
+            (not SQLITE_OK and not SQLITE_BUSY and not SQLITE_LOCKED)
+        call static "sqlite3_backup_step" using by value backup-object-ptr,
+                                                 by value -1
+                                       returning step-status
+        end-call
+    end-perform.
+
+    call static "sqlite3_backup_finish" using by value backup-object-ptr
+                                      returning finish-status
+    end-call.
+    if SQLITE_DONE then
+        move finish-status to db-status
+    else
+        move step-status to db-status
+    end-if.
+    goback returning db-status.
+end function SQLITE3-BACKUP.
+*>*******************************************************************************
+*> USAGE: <bool ok> SQLITE3-INTEGRITY-CHECK(<db-handle>, OUT <result-text>)
+*>    Runs PRAGMA integrity_check and returns the first row it produces.
+*>    A healthy database reports the single row "ok"; a corrupt one reports
+*>    one row of description per problem found, in which case the caller
+*>    should treat result-text as just the first line of a longer report.
+*>    Returns 1 (true) when result-text comes back "ok", 0 otherwise.
+*>*****************************************************************************
+identification division. function-id. SQLITE3-INTEGRITY-CHECK.
+environment division. configuration section.
+    repository.
+    function SQLITE3-STMT-OPEN
+    function SQLITE3-STMT-CLOSE
+    function SQLITE3-STMT-STEP
+    function SQLITE3-COLUMN-TEXT
+    function all intrinsic.
+data division.
+working-storage section.
+    01 check-stmt-handle    PIC 9(18) COMP.
+    01 open-status          pic s9(9) comp.
+    01 step-result          pic s9(9) comp.
+        88  SQLITE_ROW value is 100.
+    01 col-idx              pic s9(9) comp value 0.
+    01 bool                 pic 9.
+  linkage section.
+    copy sqlite3-handles.
+    01 result-text          pic x any length.
+    01 ok-flag              pic 9.
+
+procedure division using db-handle, result-text returning ok-flag.
+    move spaces to result-text.
+    move 0 to ok-flag.
+    move SQLITE3-STMT-OPEN(db-handle, "PRAGMA integrity_check", check-stmt-handle) to open-status.
+    if open-status = 0 then
+        move SQLITE3-STMT-STEP(check-stmt-handle) to step-result
+        if SQLITE_ROW then
+            move SQLITE3-COLUMN-TEXT(check-stmt-handle, col-idx, result-text) to bool
+            if trim(result-text) = "ok" then
+                move 1 to ok-flag
+            end-if
+        end-if
+        move SQLITE3-STMT-CLOSE(check-stmt-handle) to open-status
+    end-if.
+    goback returning ok-flag.
+end function SQLITE3-INTEGRITY-CHECK.
+*>*******************************************************************************
+*> USAGE: <db-status> SQLITE3-VACUUM(<db-handle>)
+*>    Rebuilds the database file, repacking it into the smallest amount of
+*>    disk space and defragmenting it -- run this periodically against a
+*>    file that sees a lot of delete/update churn (e.g. after a big batch
+*>    load-and-purge cycle) rather than letting it grow unbounded.
+*>*****************************************************************************
+identification division. function-id. SQLITE3-VACUUM.
+environment division. configuration section.
+    repository.
+    function SQLITE3-EXEC
+    function all intrinsic.
+data division.
+  linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+
+procedure division using db-handle returning db-status.
+    move SQLITE3-EXEC(db-handle, "VACUUM") to db-status.
+    goback returning db-status.
+end function SQLITE3-VACUUM.
+*>*******************************************************************************
+*> USAGE: <bool> SQLITE3-AUDIT-LOG(<db-handle>, <sql-string>, <actor>, <status>, <rows-changed>)
+*>    Writes one row to the audit_log table (see schema-migrate.cob
+*>    migration 2): a timestamp, the actor string the caller passes in, the
+*>    sql text itself, the status the caller is reporting, and the rows
+*>    the statement changed (see schema-migrate.cob migration 5).  Factored
+*>    out of SQLITE3-EXEC-AUDITED so a caller that has to run its own write
+*>    through a bound statement (a value can't safely be STRING-ed into the
+*>    sql text -- see SQLITE3-STMT-BIND-TEXT) can still log it the same way
+*>    SQLITE3-EXEC-AUDITED does for a plain literal-text write.  The audit
+*>    row itself is always written with a bound parameter statement rather
+*>    than STRING-ing sql-string into another EXEC call, so a single quote
+*>    in the original SQL (e.g. an apostrophe in a name) can't break the
+*>    logging insert -- the same reasoning SQLITE3-IMPORT-CSV uses for
+*>    loading untrusted field data.  If audit_log doesn't exist yet (an
+*>    older .sdb not migrated to version 2), the logging insert silently
+*>    fails and 0 is returned -- a missing audit trail shouldn't block the
+*>    write it would have logged.
+*>*****************************************************************************
+identification division. function-id. SQLITE3-AUDIT-LOG.
+environment division. configuration section.
+    repository.
+    function SQLITE3-STMT-OPEN
+    function SQLITE3-STMT-BIND-TEXT
+    function SQLITE3-STMT-BIND-INT
+    function SQLITE3-STMT-STEP
+    function SQLITE3-STMT-CLOSE
+    function all intrinsic.
+data division.
+working-storage section.
+    01 audit-stmt-handle    PIC 9(18) COMP.
+    01 audit-open-status    pic s9(9) comp.
+    01 audit-step-result    pic s9(9) comp.
+    01 timestamp-now        pic x(26).
+    01 audit-param-1 pic s9(9) comp value 1.
+    01 audit-param-2 pic s9(9) comp value 2.
+    01 audit-param-3 pic s9(9) comp value 3.
+    01 audit-param-4 pic s9(9) comp value 4.
+    01 audit-param-5 pic s9(9) comp value 5.
+  linkage section.
+    01 bool pic 9.
+    copy sqlite3-handles.
+    01 sql-string           pic x any length.
+    01 actor                pic x any length.
+    01 audit-status         pic s9(9) comp.
+    01 rows-changed         pic s9(9) comp.
+
+procedure division using db-handle, sql-string, actor, audit-status, rows-changed returning bool.
+    move 0 to bool.
+    move function current-date to timestamp-now.
+    move SQLITE3-STMT-OPEN(db-handle,
+        "insert into audit_log (ts, actor, sql_text, status, rows_changed) values (?, ?, ?, ?, ?)",
+        audit-stmt-handle) to audit-open-status.
+    if audit-open-status = 0 then
+        move SQLITE3-STMT-BIND-TEXT(audit-stmt-handle, audit-param-1, timestamp-now) to audit-open-status
+        move SQLITE3-STMT-BIND-TEXT(audit-stmt-handle, audit-param-2, actor) to audit-open-status
+        move SQLITE3-STMT-BIND-TEXT(audit-stmt-handle, audit-param-3, sql-string) to audit-open-status
+        move SQLITE3-STMT-BIND-INT(audit-stmt-handle, audit-param-4, audit-status) to audit-open-status
+        move SQLITE3-STMT-BIND-INT(audit-stmt-handle, audit-param-5, rows-changed) to audit-open-status
+        move SQLITE3-STMT-STEP(audit-stmt-handle) to audit-step-result
+        move SQLITE3-STMT-CLOSE(audit-stmt-handle) to audit-open-status
+        move 1 to bool
+    end-if.
+
+    goback returning bool.
+end function SQLITE3-AUDIT-LOG.
+*>*******************************************************************************
+*> USAGE: <db-status> SQLITE3-EXEC-AUDITED(<db-handle>, <sql-string>, <actor>, OUT <error-message>)
+*>    Runs sql-string through SQLITE3-EXEC-MSG, same as a plain write, and
+*>    then records who ran it via SQLITE3-AUDIT-LOG, passing the resulting
+*>    status and how many rows it changed (SQLITE3-CHANGES).
+*>*****************************************************************************
+identification division. function-id. SQLITE3-EXEC-AUDITED.
+environment division. configuration section.
+    repository.
+    function SQLITE3-EXEC-MSG
+    function SQLITE3-CHANGES
+    function SQLITE3-AUDIT-LOG
+    function all intrinsic.
+data division.
+working-storage section.
+    01 rows-changed         pic s9(9) comp.
+    01 audit-bool           pic 9.
+  linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+    01 sql-string           pic x any length.
+    01 actor                pic x any length.
+    01 error-message        pic x any length.
+
+procedure division using db-handle, sql-string, actor, error-message returning db-status.
+    move SQLITE3-EXEC-MSG(db-handle, sql-string, error-message) to db-status.
+    move SQLITE3-CHANGES(db-handle) to rows-changed.
+    move SQLITE3-AUDIT-LOG(db-handle, sql-string, actor, db-status, rows-changed) to audit-bool.
+
+    goback returning db-status.
+end function SQLITE3-EXEC-AUDITED.
