@@ -0,0 +1,314 @@
+GCobol >>SOURCE FORMAT IS FREE
+*>*************************************
+*> Tektonics: cobc -x -lsqlite3 runbatch.cob sqlite3-connection.cob sqlite3-statement.cob argparse.cob
+*>***************************************
+*> RUNBATCH is a JCL-style step-list driver.  It opens one connection and
+*> runs a fixed, named sequence of steps against it (archive, create-schema,
+*> load, report), logging a start/end timestamp and an affected-row count for
+*> each step, so a mid-run failure points at the exact step instead of a
+*> bare db-status code.
+*>
+*> The archive step runs first and hot-copies the database, as it stands
+*> before this run touches it, into a dated file (person.sdb.archive.YYYYMMDD)
+*> via SQLITE3-BACKUP, so a bad load can be rolled back to the last good
+*> run's data without keeping a separate backup job in the schedule.
+*>
+*> The load step is checkpoint/restart safe: after each input record is
+*> committed, its key is persisted into the batch_checkpoint control
+*> table (created in create-schema).  A restart re-reads that checkpoint
+*> and skips every input key at or below it, so a run that dies partway
+*> through the load resumes after the last committed row instead of
+*> re-inserting rows that already exist and blowing up the person table's
+*> primary key constraint.
+*>
+*> The database file and run mode can be given as "-db" / "-mode" flags
+*> (via ARGPARSE-GET-FLAG, see argparse.cob) instead of the old bare
+*> positional filename, e.g. "runbatch -db person.sdb -mode full"; the
+*> positional form still works when no flags are given, so existing
+*> schedules don't need to change.  "-mode restart" (the default) keeps
+*> the checkpoint/restart behavior described above; "-mode full" clears
+*> the load step's checkpoint and the person table first, so the run
+*> reloads every input row from scratch instead of resuming.
+identification division.
+    program-id. runbatch.
+    REMARKS. JCL-style step-list driver for person.sdb.
+
+environment division. configuration section.
+    repository.
+    *> sqlite3-connection functions
+    FUNCTION SQLITE3-OPEN
+    FUNCTION SQLITE3-CLOSE
+    FUNCTION SQLITE3-CHANGES
+    FUNCTION SQLITE3-EXEC-MSG
+    FUNCTION SQLITE3-EXEC-LOCKED
+    FUNCTION SQLITE3-BACKUP
+    FUNCTION SQLITE3-BUSY-TIMEOUT
+    FUNCTION PRAGMA-JOURNAL-MODE-WAL
+    FUNCTION SQLITE3-ERRSTR
+    *> sqlite3-statement functions, used by the report step and the
+    *> load step's checkpoint lookup and insert
+    FUNCTION SQLITE3-STMT-OPEN
+    FUNCTION SQLITE3-STMT-CLOSE
+    FUNCTION SQLITE3-STMT-STEP
+    FUNCTION SQLITE3-STMT-BIND-TEXT
+    FUNCTION SQLITE3-STMT-BIND-INT
+    FUNCTION SQLITE3-COLUMN-INT
+    FUNCTION ARGPARSE-GET-FLAG
+    FUNCTION ARGPARSE-GET-ARG1
+    function all intrinsic.
+
+data division.
+working-storage section.
+    01 file-name pic x(256).
+    01 db-handle        PIC 9(18) COMP.
+    01 db-status pic s9(9) comp.
+        copy sqlite3-error-codes.
+    01 error-message pic x(256).
+    01 errstr-text pic x(256).
+    01 errstr-bool pic 9.
+    01 lock-holder pic x(20) value "runbatch".
+    01 busy-timeout-ms pic s9(9) comp value 5000.
+    01 num-changes pic s9(9) comp.
+    01 batch-failed-flag pic 9 value 0.
+        88 BATCH-FAILED value 1.
+    01 timestamp-now pic x(26).
+
+    01 stmt-handle        PIC 9(18) COMP.
+    01 step-result pic s9(9) comp.
+        88  SQLITE_ROW value is 100.
+        88  SQLITE_DONE value is 101.
+    01 col-idx pic s9(9) comp.
+    01 person-count pic 9(9).
+
+    01 flag-found pic 9.
+    01 flag-value pic x(256).
+    01 run-mode pic x(10) value "restart".
+        88  FULL-RELOAD value "full".
+
+    01 num-steps pic 99 value 4.
+    01 step-ix pic 99.
+    01 step-table.
+        05 step-entry occurs 4 times.
+            10 step-name pic x(20).
+            10 step-sql  pic x(256).
+
+    *> archive step support -- hot-backs up the database as of the start
+    *> of this run into a dated file before create-schema/load touch it
+    01 archive-file-name pic x(256).
+    01 archive-handle pic 9(18) comp.
+    01 archive-close-status pic s9(9) comp.
+    01 date-stamp pic x(8).
+
+    *> checkpoint/restart support for the load step
+    01 last-committed-key pic 9(9).
+    01 checkpoint-sql pic x(256).
+    01 num-input-rows pic 99 value 5.
+    01 input-ix pic 99.
+    01 input-table.
+        05 input-entry occurs 5 times.
+            10 input-key   pic 9(9).
+            10 input-first pic x(20).
+            10 input-last  pic x(20).
+            10 input-age   pic 99.
+
+    *> load step insert -- bound rather than STRING-ed into step-sql,
+    *> so an apostrophe in input-first/input-last can't break the SQL
+    01 bind-param-1 pic s9(9) comp value 1.
+    01 bind-param-2 pic s9(9) comp value 2.
+    01 bind-param-3 pic s9(9) comp value 3.
+    01 bind-param-4 pic s9(9) comp value 4.
+    01 bind-key pic s9(9) comp.
+    01 bind-age pic s9(9) comp.
+
+procedure division.
+main section.
+    move ARGPARSE-GET-FLAG("db", flag-value) to flag-found.
+    if flag-found = 1 then
+        move flag-value to file-name
+    else
+        move ARGPARSE-GET-ARG1(file-name) to flag-found
+    end-if.
+    if file-name = space or file-name = low-value then
+        move "person.sdb" to file-name
+    end-if.
+
+    move ARGPARSE-GET-FLAG("mode", flag-value) to flag-found.
+    if flag-found = 1 then
+        move flag-value to run-mode
+    end-if.
+    display "RUNBATCH starting against ", trim(file-name), ", mode ", trim(run-mode).
+
+    perform init-steps.
+
+    move SQLITE3-OPEN(file-name, db-handle) to db-status.
+    if db-status not = 0 then
+        display "RUNBATCH: could not open ", trim(file-name), ", status ", db-status
+        move 1 to batch-failed-flag
+        move 1 to return-code
+        stop run
+    end-if.
+
+    *> a restart run can overlap the tail end of a still-finishing prior
+    *> run against the same file -- wait out a momentary lock instead of
+    *> dying on the first collision, and let readers and the writer work
+    *> concurrently while that overlap lasts
+    move SQLITE3-BUSY-TIMEOUT(db-handle, busy-timeout-ms) to db-status.
+    move PRAGMA-JOURNAL-MODE-WAL(db-handle) to db-status.
+
+    *> app_lock has to exist before create-schema (below) can take the
+    *> single-writer lock around its own DDL, so bootstrap it here rather
+    *> than in create-schema itself
+    move SQLITE3-EXEC-MSG(db-handle,
+        "create table if not exists app_lock (id INTEGER PRIMARY KEY, holder text, acquired_at text)",
+        error-message) to db-status.
+
+    perform varying step-ix from 1 by 1 until step-ix > num-steps or BATCH-FAILED
+        perform run-step
+    end-perform.
+
+    move SQLITE3-CLOSE(db-handle) to db-status.
+
+    if BATCH-FAILED then
+        display "RUNBATCH FAILED"
+        move 1 to return-code
+    else
+        display "RUNBATCH COMPLETE"
+        move 0 to return-code
+    end-if.
+    stop run.
+
+init-steps.
+    move "archive" to step-name(1).
+    move spaces to step-sql(1).
+    move "create-schema" to step-name(2).
+    move "create table if not exists person (id INTEGER PRIMARY KEY AUTOINCREMENT, first_name text, last_name text, age INT, hire_date text); create table if not exists batch_checkpoint (step_name text primary key, last_key integer)"
+        to step-sql(2).
+    move "load" to step-name(3).
+    move spaces to step-sql(3).
+    move "report" to step-name(4).
+    move spaces to step-sql(4).
+
+    *> the input feed the load step processes -- in a real shop this would
+    *> come from an extract file; here it stands in for one so checkpoint
+    *> and restart can be demonstrated without extra file I/O plumbing
+    move 1 to input-key(1). move "Bob"   to input-first(1). move "Jones"   to input-last(1). move 21 to input-age(1).
+    move 2 to input-key(2). move "Carla" to input-first(2). move "Nguyen"  to input-last(2). move 34 to input-age(2).
+    move 3 to input-key(3). move "Dave"  to input-first(3). move "Osei"    to input-last(3). move 45 to input-age(3).
+    move 4 to input-key(4). move "Erin"  to input-first(4). move "Patel"   to input-last(4). move 29 to input-age(4).
+    move 5 to input-key(5). move "Frank" to input-first(5). move "Quinn"   to input-last(5). move 51 to input-age(5).
+
+run-step.
+    move function current-date to timestamp-now.
+    display "STEP ", trim(step-name(step-ix)), " START ", timestamp-now.
+
+    evaluate trim(step-name(step-ix))
+        when "archive"
+            perform run-archive-step
+        when "load"
+            perform run-load-step
+        when "report"
+            perform run-report-step
+        when other
+            move SQLITE3-EXEC-LOCKED(db-handle, step-sql(step-ix), lock-holder, error-message) to db-status
+            move SQLITE3-CHANGES(db-handle) to num-changes
+    end-evaluate.
+
+    move function current-date to timestamp-now.
+    if db-status not = 0 then
+        move SQLITE3-ERRSTR(db-status, errstr-text) to errstr-bool
+        display "STEP ", trim(step-name(step-ix)), " FAILED status=", db-status,
+            " (", trim(errstr-text), ") ", trim(error-message)
+        if SQLITE-BUSY or SQLITE-LOCKED
+            display "STEP ", trim(step-name(step-ix)), ": database busy, a restart may succeed"
+        end-if
+        move 1 to batch-failed-flag
+    else
+        display "STEP ", trim(step-name(step-ix)), " END ", timestamp-now, " rows-affected=", num-changes
+    end-if.
+
+run-archive-step.
+    move function current-date(1:8) to date-stamp.
+    move spaces to archive-file-name.
+    string trim(file-name) ".archive." date-stamp into archive-file-name end-string.
+    move 0 to num-changes.
+    move SQLITE3-OPEN(archive-file-name, archive-handle) to db-status.
+    if db-status = 0 then
+        move SQLITE3-BACKUP(db-handle, archive-handle) to db-status
+        if db-status = 0 then
+            display "ARCHIVE: wrote ", trim(archive-file-name)
+        end-if
+        move SQLITE3-CLOSE(archive-handle) to archive-close-status
+    end-if.
+
+run-load-step.
+    if FULL-RELOAD
+        move SQLITE3-EXEC-MSG(db-handle, "delete from person", error-message) to db-status
+        move SQLITE3-EXEC-MSG(db-handle,
+            "delete from batch_checkpoint where step_name = 'load'", error-message) to db-status
+    end-if.
+    perform read-load-checkpoint.
+    display "LOAD: resuming after last committed key ", last-committed-key.
+    move 0 to num-changes.
+    perform varying input-ix from 1 by 1
+            until input-ix > num-input-rows or db-status not = 0
+        if input-key(input-ix) > last-committed-key then
+            move SQLITE3-STMT-OPEN(db-handle,
+                "insert into person (id, first_name, last_name, age) values (?, ?, ?, ?)",
+                stmt-handle) to db-status
+            if db-status = 0 then
+                move input-key(input-ix) to bind-key
+                move SQLITE3-STMT-BIND-INT(stmt-handle, bind-param-1, bind-key) to db-status
+                move SQLITE3-STMT-BIND-TEXT(stmt-handle, bind-param-2, trim(input-first(input-ix))) to db-status
+                move SQLITE3-STMT-BIND-TEXT(stmt-handle, bind-param-3, trim(input-last(input-ix))) to db-status
+                move input-age(input-ix) to bind-age
+                move SQLITE3-STMT-BIND-INT(stmt-handle, bind-param-4, bind-age) to db-status
+                move SQLITE3-STMT-STEP(stmt-handle) to step-result
+                if SQLITE_DONE then
+                    move 0 to db-status
+                else
+                    move step-result to db-status
+                end-if
+                move SQLITE3-STMT-CLOSE(stmt-handle) to db-status
+            end-if
+            if db-status = 0 then
+                add 1 to num-changes
+                move spaces to checkpoint-sql
+                string
+                   "insert into batch_checkpoint (step_name, last_key) values ('load',"
+                   input-key(input-ix)
+                   ") on conflict(step_name) do update set last_key=excluded.last_key"
+                   into checkpoint-sql
+                end-string
+                move SQLITE3-EXEC-MSG(db-handle, checkpoint-sql, error-message) to db-status
+            end-if
+        end-if
+    end-perform.
+
+read-load-checkpoint.
+    move 0 to last-committed-key.
+    move SQLITE3-STMT-OPEN(db-handle,
+        "select last_key from batch_checkpoint where step_name = 'load'",
+        stmt-handle) to db-status.
+    if db-status = 0 then
+        move SQLITE3-STMT-STEP(stmt-handle) to step-result
+        if SQLITE_ROW then
+            move 0 to col-idx
+            move SQLITE3-COLUMN-INT(stmt-handle,col-idx) to last-committed-key
+        end-if
+        move SQLITE3-STMT-CLOSE(stmt-handle) to db-status
+        move 0 to db-status
+    end-if.
+
+run-report-step.
+    move SQLITE3-STMT-OPEN(db-handle, "select count(*) from person", stmt-handle) to db-status.
+    if db-status = 0 then
+        move SQLITE3-STMT-STEP(stmt-handle) to step-result
+        move 0 to col-idx
+        move SQLITE3-COLUMN-INT(stmt-handle,col-idx) to person-count
+        move SQLITE3-STMT-CLOSE(stmt-handle) to db-status
+        display "REPORT: person row count = ", person-count
+        move person-count to num-changes
+        move 0 to db-status
+    end-if.
+
+end program runbatch.
