@@ -0,0 +1,87 @@
+GCobol >>SOURCE FORMAT IS FREE
+*> status-dashboard.cob
+*>*************************************
+*> Tektonics: cobc -x -luser32 -fstatic-call -Wall -debug status-dashboard.cob ../sqlite3-connection.cob
+*>*************************************
+*> A one-shot GUI status check for whoever's sitting at the console: open
+*> person.sdb, count the rows, and pop a MessageBoxA with the count and
+*> the connection's last SQLITE3-ERRCODE instead of making them go dig
+*> through a DISPLAY log or run the console version of the same query.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. status-dashboard.
+     REMARKS.  MessageBox summary of person.sdb's row count and last error code.
+
+environment division. configuration section.
+    repository.
+    FUNCTION SQLITE3-OPEN
+    FUNCTION SQLITE3-CLOSE
+    FUNCTION SQLITE3-ERRCODE
+    FUNCTION SQLITE3-STMT-OPEN
+    FUNCTION SQLITE3-STMT-CLOSE
+    FUNCTION SQLITE3-STMT-STEP
+    FUNCTION SQLITE3-COLUMN-INT
+    function all intrinsic.
+
+DATA DIVISION.
+   WORKING-STORAGE SECTION.
+       01 MB-OK PIC 9(18) VALUE 0.
+       01 MESSAGE-TEXT PIC X(256).
+       01 MESSAGE-CAPTION PIC X(256).
+       01 RET PIC 9(9).
+
+       01 db-file-name pic x(256) value "person.sdb".
+       01 db-handle        PIC 9(18) COMP.
+       01 db-status pic s9(9) comp.
+       01 last-error-code pic s9(9) comp.
+       01 last-error-code-disp pic z(8)9.
+
+       01 stmt-handle        PIC 9(18) COMP.
+       01 step-result pic s9(9) comp.
+           88  SQLITE_ROW value is 100.
+       01 col-idx pic s9(9) comp value 0.
+       01 person-count pic 9(9).
+       01 person-count-disp pic z(8)9.
+
+PROCEDURE DIVISION.
+MAIN SECTION.
+   move SQLITE3-OPEN(db-file-name, db-handle) to db-status.
+   if db-status not = 0
+       move "Could not open person.sdb" to message-text
+   else
+       perform count-persons
+       move SQLITE3-ERRCODE(db-handle) to last-error-code
+       move person-count to person-count-disp
+       move last-error-code to last-error-code-disp
+       string
+           "Person rows: " trim(person-count-disp)
+           "   Last error code: " trim(last-error-code-disp)
+           into message-text
+       end-string
+       move SQLITE3-CLOSE(db-handle) to db-status
+   end-if.
+   move "person.sdb status" to message-caption.
+   perform message-box.
+   stop run.
+
+count-persons.
+   move 0 to person-count.
+   move SQLITE3-STMT-OPEN(db-handle, "select count(*) from person", stmt-handle) to db-status.
+   if db-status = 0
+       move SQLITE3-STMT-STEP(stmt-handle) to step-result
+       if SQLITE_ROW
+           move SQLITE3-COLUMN-INT(stmt-handle, col-idx) to person-count
+       end-if
+       move SQLITE3-STMT-CLOSE(stmt-handle) to db-status
+   end-if.
+
+MESSAGE-BOX SECTION.
+   CALL 'MessageBoxA' USING
+       NULL,
+       BY REFERENCE concatenate(trim(MESSAGE-TEXT), x"00"),
+       BY REFERENCE concatenate(trim(MESSAGE-CAPTION), x"00"),
+       BY CONTENT MB-OK
+       RETURNING RET
+   END-CALL.
+   DISPLAY RET.
+
+END PROGRAM status-dashboard.
