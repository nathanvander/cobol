@@ -14,8 +14,8 @@ environment division. configuration section.
 DATA DIVISION.
    WORKING-STORAGE SECTION.
        01 MB-OK PIC 9(18) VALUE 0.
-       01 MESSAGE-TEXT PIC X(12).
-       01 MESSAGE-CAPTION PIC X(12).
+       01 MESSAGE-TEXT PIC X(256).
+       01 MESSAGE-CAPTION PIC X(256).
        01 RET PIC 9(9).
 
 PROCEDURE DIVISION.
@@ -24,12 +24,18 @@ MAIN SECTION.
    MOVE "GUI" TO MESSAGE-CAPTION.
    PERFORM MESSAGE-BOX.
    STOP RUN.
-    
+
 MESSAGE-BOX SECTION.
-   CALL 'MessageBoxA' USING 
-       NULL, 
-       BY REFERENCE MESSAGE-TEXT, 
-       BY REFERENCE MESSAGE-CAPTION,
+*>    MessageBoxA wants null-terminated LPCSTR strings, not fixed-length,
+*>    space-padded COBOL fields -- passing MESSAGE-TEXT/MESSAGE-CAPTION
+*>    directly reads past whatever content actually fits, since there's
+*>    no terminator in the middle of a full PIC X(256) buffer.  Trim each
+*>    field to its real content and append the terminator, same as the
+*>    sqlite3 wrapper modules do for every C string they pass across.
+   CALL 'MessageBoxA' USING
+       NULL,
+       BY REFERENCE concatenate(trim(MESSAGE-TEXT), x"00"),
+       BY REFERENCE concatenate(trim(MESSAGE-CAPTION), x"00"),
        BY CONTENT MB-OK
        RETURNING RET
    END-CALL.
