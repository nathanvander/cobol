@@ -0,0 +1,114 @@
+GCobol >>SOURCE FORMAT IS FREE
+*>*************************************
+*> Tektonics: cobc -x -lsqlite3 data-dictionary.cob sqlite3-connection.cob sqlite3-statement.cob
+*>***************************************
+*> Generates a table/column/type listing straight off sqlite_master and
+*> PRAGMA table_info, so operations has a trustworthy description of what
+*> a given person.sdb file actually contains instead of having to go read
+*> whichever program's inline CREATE TABLE string happens to be current.
+identification division.
+    program-id. data-dictionary.
+    REMARKS. Data-dictionary report: tables, columns, and types off sqlite_master.
+
+environment division. configuration section.
+    repository.
+    FUNCTION SQLITE3-OPEN
+    FUNCTION SQLITE3-CLOSE
+    FUNCTION SQLITE3-STMT-OPEN
+    FUNCTION SQLITE3-STMT-CLOSE
+    FUNCTION SQLITE3-STMT-STEP
+    FUNCTION SQLITE3-COLUMN-TEXT
+    FUNCTION SQLITE3-COLUMN-INT
+    function all intrinsic.
+
+data division.
+working-storage section.
+    01 db-file-name pic x(256).
+    01 db-handle        PIC 9(18) COMP.
+    01 db-status pic s9(9) comp.
+
+    01 table-stmt        PIC 9(18) COMP.
+    01 col-stmt          PIC 9(18) COMP.
+    01 step-result pic s9(9) comp.
+        88  SQLITE_ROW value is 100.
+    01 col-idx pic s9(9) comp.
+    01 bool pic 9.
+
+    01 table-name pic x(64).
+    01 pragma-sql pic x(128).
+    01 col-name pic x(64).
+    01 col-type pic x(32).
+    01 col-notnull pic s9(9) comp.
+    01 col-pk pic s9(9) comp.
+    01 table-count pic 9(9) value 0.
+    01 column-count pic 9(9) value 0.
+
+procedure division.
+main section.
+    accept db-file-name from command-line.
+    if db-file-name = space or db-file-name = low-value then
+        move "person.sdb" to db-file-name
+    end-if.
+
+    move SQLITE3-OPEN(db-file-name, db-handle) to db-status.
+    if db-status not = 0 then
+        display "data-dictionary: could not open ", trim(db-file-name)
+        move 1 to return-code
+        stop run
+    end-if.
+
+    display "DATA DICTIONARY -- ", trim(db-file-name).
+    display "=========================================".
+
+    move SQLITE3-STMT-OPEN(db-handle,
+        "select name from sqlite_master where type = 'table' and name not like 'sqlite_%' order by name",
+        table-stmt) to db-status.
+    if db-status not = 0 then
+        display "data-dictionary: could not query sqlite_master, status ", db-status
+        move SQLITE3-CLOSE(db-handle) to db-status
+        move 1 to return-code
+        stop run
+    end-if.
+
+    move SQLITE3-STMT-STEP(table-stmt) to step-result.
+    perform until not SQLITE_ROW
+        move 0 to col-idx
+        move SQLITE3-COLUMN-TEXT(table-stmt, col-idx, table-name) to bool
+        add 1 to table-count
+        display " "
+        display "TABLE: ", trim(table-name)
+        display "  COLUMN                           TYPE          NOTNULL  PK"
+
+        move spaces to pragma-sql
+        string "PRAGMA table_info(" trim(table-name) ")" into pragma-sql end-string
+        move SQLITE3-STMT-OPEN(db-handle, pragma-sql, col-stmt) to db-status
+        if db-status = 0 then
+            move SQLITE3-STMT-STEP(col-stmt) to step-result
+            perform until not SQLITE_ROW
+                move 1 to col-idx
+                move SQLITE3-COLUMN-TEXT(col-stmt, col-idx, col-name) to bool
+                move 2 to col-idx
+                move SQLITE3-COLUMN-TEXT(col-stmt, col-idx, col-type) to bool
+                move 3 to col-idx
+                move SQLITE3-COLUMN-INT(col-stmt, col-idx) to col-notnull
+                move 5 to col-idx
+                move SQLITE3-COLUMN-INT(col-stmt, col-idx) to col-pk
+                display "  " col-name "  " col-type "  " col-notnull "  " col-pk
+                add 1 to column-count
+                move SQLITE3-STMT-STEP(col-stmt) to step-result
+            end-perform
+            move SQLITE3-STMT-CLOSE(col-stmt) to db-status
+        end-if
+
+        move SQLITE3-STMT-STEP(table-stmt) to step-result
+    end-perform.
+
+    move SQLITE3-STMT-CLOSE(table-stmt) to db-status.
+    display " ".
+    display "TOTAL TABLES: ", table-count, "   TOTAL COLUMNS: ", column-count.
+
+    move SQLITE3-CLOSE(db-handle) to db-status.
+    move 0 to return-code.
+    stop run.
+
+end program data-dictionary.
