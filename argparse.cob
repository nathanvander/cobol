@@ -0,0 +1,109 @@
+GCobol >>SOURCE FORMAT IS FREE
+*>***************************************************************************
+*> Shared command-line flag parser.  Several batch and report programs in
+*> this shop want named flags -- "-db person.sdb -mode full", rather than
+*> a fixed sequence of positional arguments the caller has to remember the
+*> order of -- without each one hand-rolling its own ARGUMENT-NUMBER /
+*> ARGUMENT-VALUE scan.
+*>
+*> Method:
+*>    <bool> ARGPARSE-GET-FLAG(<flag-name>, OUT <flag-value>)
+*>        Scans the command line for a token "-<flag-name>" and, if found,
+*>        returns the following argument as flag-value and 1 as the
+*>        result; if the flag is absent, or is the last argument on the
+*>        line with nothing after it, returns 0 and leaves flag-value
+*>        spaces.  flag-name is passed without its leading dash, e.g.
+*>        ARGPARSE-GET-FLAG("db", db-file-name).
+*>
+*>        Positioning ARGUMENT-NUMBER to an arbitrary index and then doing
+*>        a single ACCEPT FROM ARGUMENT-VALUE works fine in this runtime;
+*>        it's only advancing ARGUMENT-NUMBER and re-reading it inside the
+*>        same scan that gets unreliable, so this function repositions it
+*>        explicitly before every ACCEPT rather than counting on it to
+*>        still point where the last iteration left it.
+*>
+*>    <bool> ARGPARSE-GET-ARG1(OUT <arg-value>)
+*>        Returns the first command-line argument as arg-value and 1 as
+*>        the result, but only if that argument doesn't start with "-";
+*>        otherwise returns 0 and leaves arg-value spaces.  This is the
+*>        positional-filename counterpart to ARGPARSE-GET-FLAG: a caller
+*>        that wants "prog person.sdb" to keep working alongside
+*>        "prog -db person.sdb -mode full" cannot tell the two apart with
+*>        plain ACCEPT ... FROM COMMAND-LINE, which returns the whole
+*>        command line as one string ("-mode full -db person.sdb") rather
+*>        than just its first word, so any flag caller wants to recognize
+*>        has to be checked for before falling back to a positional
+*>        argument, not after testing whether COMMAND-LINE came back
+*>        blank.
+*>***************************************************************************
+identification division. function-id. ARGPARSE-GET-FLAG.
+environment division. configuration section.
+    repository.
+    function all intrinsic.
+data division.
+working-storage section.
+    01 num-args    pic 9(4) comp.
+    01 arg-ix      pic 9(4) comp.
+    01 next-ix     pic 9(4) comp.
+    01 arg-val     pic x(64).
+    01 target-flag pic x(32).
+linkage section.
+    01 bool pic 9.
+    01 flag-name  pic x any length.
+    01 flag-value pic x any length.
+
+procedure division using flag-name, flag-value returning bool.
+    move 0 to bool.
+    move spaces to flag-value.
+    move spaces to target-flag.
+    string "-" trim(flag-name) into target-flag.
+    accept num-args from argument-number.
+    perform test-one-arg
+        varying arg-ix from 1 by 1
+            until arg-ix > num-args or bool = 1.
+    goback returning bool.
+
+test-one-arg.
+    display arg-ix upon argument-number.
+    move spaces to arg-val.
+    accept arg-val from argument-value.
+    if trim(arg-val) = trim(target-flag) and arg-ix < num-args
+        compute next-ix = arg-ix + 1
+        display next-ix upon argument-number
+        move spaces to flag-value
+        accept flag-value from argument-value
+        move 1 to bool
+    end-if.
+
+end function ARGPARSE-GET-FLAG.
+*>***************************************************************************
+*> USAGE: <bool> = ARGPARSE-GET-ARG1(OUT <arg-value>)
+*>***************************************************************************
+identification division. function-id. ARGPARSE-GET-ARG1.
+environment division. configuration section.
+    repository.
+    function all intrinsic.
+data division.
+working-storage section.
+    01 num-args pic 9(4) comp.
+    01 arg-one-ix pic 9(4) comp value 1.
+    01 arg-one    pic x(256).
+linkage section.
+    01 bool pic 9.
+    01 arg-value pic x any length.
+
+procedure division using arg-value returning bool.
+    move 0 to bool.
+    move spaces to arg-value.
+    accept num-args from argument-number.
+    if num-args >= 1
+        display arg-one-ix upon argument-number
+        move spaces to arg-one
+        accept arg-one from argument-value
+        if arg-one(1:1) not = "-"
+            move arg-one to arg-value
+            move 1 to bool
+        end-if
+    end-if.
+    goback returning bool.
+end function ARGPARSE-GET-ARG1.
