@@ -0,0 +1,136 @@
+GCobol >>SOURCE FORMAT IS FREE
+*>*************************************
+*> Tektonics: cobc -x -lsqlite3 sqlite3-import-csv.cob sqlite3-connection.cob sqlite3-statement.cob
+*>***************************************
+*> Reads a CSV file in the "id,first_name,last_name,age" layout
+*> SQLITE3-EXPORT-CSV produces and drives a series of parameterized
+*> inserts through SQLITE3-STMT-BIND-TEXT/INT, so loading a roster a
+*> department sends us stops being a one-off coding exercise -- and,
+*> unlike STRING-ing values into SQL text, an apostrophe in a last name
+*> can't break the statement.
+identification division.
+    program-id. SQLITE3-IMPORT-CSV.
+    REMARKS. Imports a CSV file into the person table via bound parameters.
+
+environment division.
+    configuration section.
+    repository.
+    FUNCTION SQLITE3-OPEN
+    FUNCTION SQLITE3-CLOSE
+    FUNCTION SQLITE3-STMT-OPEN
+    FUNCTION SQLITE3-STMT-CLOSE
+    FUNCTION SQLITE3-STMT-STEP
+    FUNCTION SQLITE3-STMT-RESET
+    FUNCTION SQLITE3-STMT-BIND-TEXT
+    FUNCTION SQLITE3-STMT-BIND-INT
+    function all intrinsic.
+
+    input-output section.
+    file-control.
+        select csv-file assign to csv-file-name
+            organization line sequential.
+
+data division.
+file section.
+fd  csv-file.
+01  csv-line pic x(200).
+
+working-storage section.
+    01 db-file-name    pic x(256).
+    01 csv-file-name   pic x(256).
+    01 db-handle        PIC 9(18) COMP.
+    01 db-status pic s9(9) comp.
+    01 csv-eof pic 9 value 0.
+        88 CSV-DONE value 1.
+    01 first-line-flag pic 9 value 1.
+        88 IS-HEADER-LINE value 1.
+
+    01 stmt-handle        PIC 9(18) COMP.
+    01 step-result pic s9(9) comp.
+        88  SQLITE_DONE value is 101.
+
+    01 in-id-text   pic x(9).
+    01 in-first     pic x(20).
+    01 in-last      pic x(20).
+    01 in-age-text  pic x(9).
+    01 in-age       pic s9(9) comp.
+
+    01 param-1 pic s9(9) comp value 1.
+    01 param-2 pic s9(9) comp value 2.
+    01 param-3 pic s9(9) comp value 3.
+
+    01 record-count pic 9(9) value 0.
+    01 error-count  pic 9(9) value 0.
+
+procedure division.
+main section.
+    accept db-file-name from command-line.
+    if db-file-name = space or db-file-name = low-value then
+        move "person.sdb" to db-file-name
+    end-if.
+    move "person.csv" to csv-file-name.
+
+    move SQLITE3-OPEN(db-file-name, db-handle) to db-status.
+    if db-status not = 0 then
+        display "sqlite3-import-csv: could not open ", trim(db-file-name)
+        move 1 to return-code
+        stop run
+    end-if.
+
+    open input csv-file.
+
+    move SQLITE3-STMT-OPEN(db-handle,
+        "insert into person (first_name, last_name, age) values (?, ?, ?)",
+        stmt-handle) to db-status.
+    if db-status not = 0 then
+        display "sqlite3-import-csv: prepare failed, status ", db-status
+        close csv-file
+        move SQLITE3-CLOSE(db-handle) to db-status
+        move 1 to return-code
+        stop run
+    end-if.
+
+    read csv-file
+        at end move 1 to csv-eof
+    end-read.
+    perform until CSV-DONE
+        if IS-HEADER-LINE then
+            move 0 to first-line-flag
+        else
+            move spaces to in-id-text
+            move spaces to in-first
+            move spaces to in-last
+            move spaces to in-age-text
+            unstring csv-line delimited by ","
+                into in-id-text, in-first, in-last, in-age-text
+            end-unstring
+            move function numval(trim(in-age-text)) to in-age
+            move SQLITE3-STMT-BIND-TEXT(stmt-handle, param-1, trim(in-first)) to db-status
+            move SQLITE3-STMT-BIND-TEXT(stmt-handle, param-2, trim(in-last)) to db-status
+            move SQLITE3-STMT-BIND-INT(stmt-handle, param-3, in-age) to db-status
+            move SQLITE3-STMT-STEP(stmt-handle) to step-result
+            if SQLITE_DONE
+                add 1 to record-count
+            else
+                display "sqlite3-import-csv: row failed: ", trim(csv-line)
+                add 1 to error-count
+            end-if
+            move SQLITE3-STMT-RESET(stmt-handle) to db-status
+        end-if
+        read csv-file
+            at end move 1 to csv-eof
+        end-read
+    end-perform.
+
+    move SQLITE3-STMT-CLOSE(stmt-handle) to db-status.
+    close csv-file.
+    move SQLITE3-CLOSE(db-handle) to db-status.
+    display "sqlite3-import-csv: loaded ", record-count, " records (", error-count, " errors) from ", trim(csv-file-name).
+    if error-count > 0
+        move 1 to return-code
+    else
+        move 0 to return-code
+    end-if.
+    stop run.
+
+end program SQLITE3-IMPORT-CSV.
