@@ -0,0 +1,166 @@
+GCobol >>SOURCE FORMAT IS FREE
+*>*************************************
+*> Tektonics: cobc -x -lsqlite3 test-harness.cob sqlite3-connection.cob sqlite3-statement.cob
+*>***************************************
+*> test-sqlite3.cob and its companions are "run it and eyeball the
+*> DISPLAY output" programs -- nothing compares an actual result to an
+*> expected one, and nothing sets RETURN-CODE on failure.  This wraps the
+*> same insert/select path in real ASSERT-EQUAL checks against known
+*> values and reports a pass/fail count, so a regression in the sqlite3
+*> wrapper layer shows up as a failed build instead of something noticed
+*> weeks later when a batch job misbehaves.
+identification division.
+    program-id. test-harness.
+    REMARKS. Automated pass/fail regression check for the sqlite3 wrapper layer.
+
+environment division. configuration section.
+    repository.
+    FUNCTION SQLITE3-OPEN
+    FUNCTION SQLITE3-CLOSE
+    FUNCTION SQLITE3-EXEC-MSG
+    FUNCTION SQLITE3-CHANGES
+    FUNCTION SQLITE3-LAST-INSERT-ROWID
+    FUNCTION SQLITE3-STMT-OPEN
+    FUNCTION SQLITE3-STMT-CLOSE
+    FUNCTION SQLITE3-STMT-STEP
+    FUNCTION SQLITE3-COLUMN-INT64
+    FUNCTION SQLITE3-COLUMN-TEXT
+    FUNCTION SQLITE3-COLUMN-INT
+    function all intrinsic.
+
+data division.
+working-storage section.
+    01 db-file-name pic x(256) value ":memory:".
+    01 db-handle        PIC 9(18) COMP.
+    01 db-status pic s9(9) comp.
+    01 error-message pic x(256).
+    01 num-changes pic s9(9) comp.
+    01 row-id                          PIC 9(18) COMP.
+
+    01 stmt-handle        PIC 9(18) COMP.
+    01 step-result pic s9(9) comp.
+        88  SQLITE_ROW value is 100.
+    01 col-idx pic s9(9) comp.
+    01 bool pic 9.
+
+    01 out-first pic x(20).
+    01 out-last  pic x(20).
+    01 out-age   pic 9(9).
+
+    01 pass-count pic 9(9) value 0.
+    01 fail-count pic 9(9) value 0.
+
+    01 expect-num  pic s9(18) comp.
+    01 actual-num  pic s9(18) comp.
+    01 check-label pic x(40).
+
+procedure division.
+main section.
+    display "test-harness: starting against ", trim(db-file-name).
+
+    move SQLITE3-OPEN(db-file-name, db-handle) to db-status.
+    move "open connection" to check-label.
+    move 0 to expect-num.
+    move db-status to actual-num.
+    perform assert-equal-num.
+
+    move SQLITE3-EXEC-MSG(db-handle,
+        "create table person (id INTEGER PRIMARY KEY AUTOINCREMENT, first_name text, last_name text, age INT)",
+        error-message) to db-status.
+    move "create table" to check-label.
+    move 0 to expect-num.
+    move db-status to actual-num.
+    perform assert-equal-num.
+
+    move SQLITE3-EXEC-MSG(db-handle,
+        "insert into person (first_name, last_name, age) values ('Bob','Jones',21)",
+        error-message) to db-status.
+    move "insert row" to check-label.
+    move 0 to expect-num.
+    move db-status to actual-num.
+    perform assert-equal-num.
+
+    move "rows changed by insert" to check-label.
+    move 1 to expect-num.
+    move SQLITE3-CHANGES(db-handle) to num-changes.
+    move num-changes to actual-num.
+    perform assert-equal-num.
+
+    move SQLITE3-LAST-INSERT-ROWID(db-handle) to row-id.
+    move "last-insert-rowid is nonzero" to check-label.
+    if row-id > 0
+        perform record-pass
+    else
+        perform record-fail
+    end-if.
+
+    move SQLITE3-STMT-OPEN(db-handle,
+        "select first_name, last_name, age from person where first_name = 'Bob'",
+        stmt-handle) to db-status.
+    move "prepare select" to check-label.
+    move 0 to expect-num.
+    move db-status to actual-num.
+    perform assert-equal-num.
+
+    move SQLITE3-STMT-STEP(stmt-handle) to step-result.
+    move "select returns a row" to check-label.
+    if SQLITE_ROW
+        perform record-pass
+    else
+        perform record-fail
+    end-if.
+
+    move 0 to col-idx.
+    move SQLITE3-COLUMN-TEXT(stmt-handle,col-idx,out-first) to bool.
+    move 1 to col-idx.
+    move SQLITE3-COLUMN-TEXT(stmt-handle,col-idx,out-last) to bool.
+    move 2 to col-idx.
+    move SQLITE3-COLUMN-INT(stmt-handle,col-idx) to out-age.
+
+    move "first_name" to check-label.
+    if trim(out-first) = "Bob"
+        perform record-pass
+    else
+        perform record-fail
+    end-if.
+
+    move "last_name" to check-label.
+    if trim(out-last) = "Jones"
+        perform record-pass
+    else
+        perform record-fail
+    end-if.
+
+    move "age" to check-label.
+    move 21 to expect-num.
+    move out-age to actual-num.
+    perform assert-equal-num.
+
+    move SQLITE3-STMT-CLOSE(stmt-handle) to db-status.
+    move SQLITE3-CLOSE(db-handle) to db-status.
+
+    display " ".
+    display "test-harness: ", pass-count, " passed, ", fail-count, " failed".
+    if fail-count > 0
+        move 1 to return-code
+    else
+        move 0 to return-code
+    end-if.
+    stop run.
+
+assert-equal-num.
+    if actual-num = expect-num
+        perform record-pass
+    else
+        display "FAIL: ", trim(check-label), " expected ", expect-num, " got ", actual-num
+        add 1 to fail-count
+    end-if.
+
+record-pass.
+    add 1 to pass-count.
+
+record-fail.
+    display "FAIL: ", trim(check-label).
+    add 1 to fail-count.
+
+end program test-harness.
