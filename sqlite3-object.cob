@@ -1,3 +1,4 @@
+GCobol >>SOURCE FORMAT IS FREE
 *>***************************************************************************
 *> The author disclaims copyright to this source code.  In place of
 *> a legal notice, here is a blessing:
@@ -17,8 +18,10 @@
 *>
 *> Fields:
 *>    DB-STATUS int
-*>        accessible via GET-STATUS
-*>        Holds the internal status code returned by OPEN() or EXEC()
+*>        accessible via GET-STATUS(<db-handle>)
+*>        Holds the internal status code returned by OPEN() or EXEC() for
+*>        that particular connection (sqlite3_errcode is per-connection,
+*>        so two db-handles open at once never stomp on each other's status).
 *>        0 means success.  Any other code is an error message.
 *>
 *> Methods:
@@ -67,36 +70,73 @@ end function VERSION.
 *>*****************************************************************************
 *> USAGE: <db-handle> = DB-OPEN(<string file-name>)
 *>    call GET-STATUS to see if there were any errors
+*>    file-name also accepts sqlite's special ":memory:" name for a
+*>    throwaway in-memory database, same as SQLITE3-OPEN.
 *>*****************************************************************************
 identification division. function-id. DB-OPEN.
 environment division. configuration section. repository. function all intrinsic.
 data division.
   working-storage section.
-    01 DB-STATUS pic s9(04) comp external.
+    01 open-status pic s9(9) comp.
   linkage section.
-    01  file-name                      pic x(32).
-    01  db-handle                      PIC 9(18) COMP.
-    01  redefines db-handle.
-      05  db-object-ptr                usage pointer.
-        
+    01  file-name                      pic x(256).
+    copy sqlite3-handles.
+
 procedure division using file-name returning db-handle.
     call static "sqlite3_open" using concatenate(trim(file-name), x"00"),
                                      by reference db-object-ptr
-                           returning DB-STATUS
-    end-call 
+                           returning open-status
+    end-call
     goback returning db-handle.
 end function DB-OPEN.
 *>*****************************************************************************
+*> USAGE: <db-handle> = DB-OPEN-V2(<string file-name>, <string open-mode>)
+*>    open-mode is one of "READONLY", "READWRITE" or "CREATE" (default).
+*>    call GET-STATUS(<db-handle>) to see if there were any errors, e.g. the
+*>    file not existing when open-mode is READONLY or READWRITE.
+*>*****************************************************************************
+identification division. function-id. DB-OPEN-V2.
+environment division. configuration section.
+    repository.
+    function sqlite3_open_v2
+    function all intrinsic.
+data division.
+  working-storage section.
+    01 open-status pic s9(9) comp.
+    01  open-flags pic s9(9) comp.
+        88  SQLITE-OPEN-READONLY  value h'01'.
+        88  SQLITE-OPEN-READWRITE value h'02'.
+        88  SQLITE-OPEN-CREATE    value h'06'.
+  linkage section.
+    01  file-name                      pic x(256).
+    01  open-mode                      pic x any length.
+    copy sqlite3-handles.
+
+procedure division using file-name, open-mode returning db-handle.
+    evaluate upper-case(trim(open-mode))
+        when "READONLY"
+            set SQLITE-OPEN-READONLY to true
+        when "READWRITE"
+            set SQLITE-OPEN-READWRITE to true
+        when other
+            set SQLITE-OPEN-CREATE to true
+    end-evaluate.
+    call static "sqlite3_open_v2" using concatenate(trim(file-name), x"00"),
+                                     by reference db-object-ptr,
+                                     by value open-flags,
+                                     by reference NULL
+                           returning open-status
+    end-call
+    goback returning db-handle.
+end function DB-OPEN-V2.
+*>*****************************************************************************
 *> USAGE: <int num-changes> = CHANGES(<db-handle>)
 *>*****************************************************************************
 identification division. function-id. CHANGES.
 data division.
-working-storage section.
-    linkage section.
-    01  db-handle                      PIC 9(18) COMP.
-    01  redefines db-handle.
-      05  db-object-ptr                usage pointer.
-    01 num-changes                     pic 9999.
+  linkage section.
+    copy sqlite3-handles.
+    01 num-changes                     pic s9(9) comp.
 procedure division using db-handle returning num-changes.
     call static "sqlite3_changes" using by value db-object-ptr 
         returning num-changes
@@ -108,18 +148,13 @@ end function CHANGES.
 *>*****************************************************************************
 identification division. function-id. DB-CLOSE.
 data division.
-  working-storage section.
-    01 DB-STATUS pic s9(04) comp external.
   linkage section.
-    01  db-handle                      PIC 9(18) COMP.
-    01  redefines db-handle.
-      05  db-object-ptr                usage pointer.
-    01 stat pic 999. 
+    copy sqlite3-handles.
+    01 stat pic 999.
 procedure division using db-handle returning stat.
-    call static "sqlite3_close" using by value db-object-ptr 
+    call static "sqlite3_close" using by value db-object-ptr
         returning stat
     end-call.
-    move stat to DB-STATUS.
     goback returning stat.
 end function DB-CLOSE.
 *>*******************************************************************************
@@ -129,14 +164,10 @@ end function DB-CLOSE.
 identification division. function-id. EXEC.
 environment division. configuration section. repository. function all intrinsic.
 data division.
-  working-storage section.
-    01 DB-STATUS pic s9(04) comp external.
   linkage section.
-    01  db-handle                      PIC 9(18) COMP.
-    01  redefines db-handle.
-      05  db-object-ptr                usage pointer.
+    copy sqlite3-handles.
     01  sql-string                     pic x any length.
-    01 stat pic 999.     
+    01 stat pic 999.
 procedure division using db-handle, sql-string returning stat.
     call static "sqlite3_exec" using by value db-object-ptr,
                                            by content concatenate(trim(sql-string), x"00"),
@@ -145,20 +176,28 @@ procedure division using db-handle, sql-string returning stat.
                                            NULL
                                  returning stat
     end-call.
-    move stat to DB-STATUS.
     goback returning stat.
 end function EXEC.
 *>*******************************************************************************
-*> USAGE: <int DB-STATUS> GET-STATUS()
+*> USAGE: <int status> GET-STATUS(<db-handle>)
+*>    Returns the status of the last OPEN/EXEC call made against this
+*>    particular connection (sqlite3_errcode), so two connections opened
+*>    at once (e.g. the live file and an archive file for reconciliation)
+*>    never see each other's status.
 *>*****************************************************************************
 identification division. function-id. GET-STATUS.
+environment division. configuration section.
+    repository.
+    function sqlite3_errcode
+    function all intrinsic.
 data division.
-working-storage section.
-    01 DB-STATUS pic s9(04) comp external.
   linkage section.
-    01 my-status pic 999.    
-procedure division returning my-status.
-    move DB-STATUS to my-status.
+    copy sqlite3-handles.
+    01 my-status pic 999.
+procedure division using db-handle returning my-status.
+    call static "sqlite3_errcode" using by value db-object-ptr
+        returning my-status
+    end-call.
     goback returning my-status.
 end function GET-STATUS.
 *>*******************************************************************************
@@ -169,9 +208,7 @@ identification division. function-id. LAST-INSERT-ROWID.
 data division.
 working-storage section.
     linkage section.
-    01  db-handle                      PIC 9(18) COMP.
-    01  redefines db-handle.
-      05  db-object-ptr                usage pointer.
+    copy sqlite3-handles.
     01 row-id                          PIC S9(18) BINARY. 
 procedure division using db-handle returning row-id.
     call static "sqlite3_last_insert_rowid" using by value db-object-ptr 
