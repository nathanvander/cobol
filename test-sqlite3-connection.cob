@@ -8,7 +8,7 @@ environment division. configuration section.
     function all intrinsic.
 data division.
 working-storage section.
-  01 file-name pic x(32).
+  01 file-name pic x(256).
   01 db-status pic s9(9) comp.
   01 sqlite3-version-text pic x(10). 
   01 bool 		pic 9.
