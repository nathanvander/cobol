@@ -38,7 +38,7 @@ environment division. configuration section.
 
 data division.
 working-storage section.
-    01 file-name pic x(32).
+    01 file-name pic x(256).
     01 db-status pic 9(9) comp.
         88 SQLITE_OK VALUE 0.
     01 sqlite3-version-text pic x(10). 
@@ -60,6 +60,7 @@ working-storage section.
     01 string1 pic x(20).
     01 int1 pic 9(9).
     01 long1 pic 9(18).
+    01 col-idx pic s9(9) comp.
 
 procedure division.
 main section.
@@ -128,16 +129,19 @@ main section.
     display "number of columns ", num-cols.
     
     *> get rowid
-    move SQLITE3-COLUMN-INT64(stmt-handle,0) to row-id.
+    move 0 to col-idx.
+    move SQLITE3-COLUMN-INT64(stmt-handle,col-idx) to row-id.
     display "id ",row-id.
-    
+
     *> get name
-    move SQLITE3-COLUMN-TEXT(stmt-handle,1,string1) to bool.
+    move 1 to col-idx.
+    move SQLITE3-COLUMN-TEXT(stmt-handle,col-idx,string1) to bool.
     display "first-name: ",string1.
-    
+
     *> get age
-    move SQLITE3-COLUMN-INT(stmt-handle,3) to int1.
-    display "age ",int1.    
+    move 3 to col-idx.
+    move SQLITE3-COLUMN-INT(stmt-handle,col-idx) to int1.
+    display "age ",int1.
     
     *>-----------------------------------------------------       
     *> close the statement
