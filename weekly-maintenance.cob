@@ -0,0 +1,86 @@
+GCobol >>SOURCE FORMAT IS FREE
+*>*************************************
+*> Tektonics: cobc -x -lsqlite3 weekly-maintenance.cob sqlite3-connection.cob sqlite3-statement.cob
+*>***************************************
+*> Runs the two housekeeping checks person.sdb should get on a schedule
+*> rather than only when someone remembers to ask for them: an integrity
+*> check (catches disk-level corruption early, while there's still a
+*> chance of restoring from a recent archive -- see runbatch.cob's
+*> archive step) and a VACUUM to reclaim space and defragment the file
+*> after a week's worth of insert/update/delete churn.
+identification division.
+    program-id. weekly-maintenance.
+    REMARKS. Weekly integrity-check and VACUUM housekeeping for person.sdb.
+
+environment division. configuration section.
+    repository.
+    FUNCTION SQLITE3-OPEN
+    FUNCTION SQLITE3-CLOSE
+    FUNCTION SQLITE3-INTEGRITY-CHECK
+    FUNCTION SQLITE3-VACUUM
+    function all intrinsic.
+
+data division.
+working-storage section.
+    01 db-file-name pic x(256).
+    01 db-handle        PIC 9(18) COMP.
+    01 db-status pic s9(9) comp.
+    01 result-text pic x(256).
+    01 ok-flag pic 9.
+    01 timestamp-now pic x(26).
+    01 maintenance-failed-flag pic 9 value 0.
+        88 MAINTENANCE-FAILED value 1.
+
+procedure division.
+main section.
+    accept db-file-name from command-line.
+    if db-file-name = space or db-file-name = low-value then
+        move "person.sdb" to db-file-name
+    end-if.
+
+    move function current-date to timestamp-now.
+    display "WEEKLY-MAINTENANCE starting against ", trim(db-file-name), " ", timestamp-now.
+
+    move SQLITE3-OPEN(db-file-name, db-handle) to db-status.
+    if db-status not = 0 then
+        display "WEEKLY-MAINTENANCE: could not open ", trim(db-file-name), ", status ", db-status
+        move 1 to return-code
+        stop run
+    end-if.
+
+    perform run-integrity-check.
+    if not MAINTENANCE-FAILED then
+        perform run-vacuum
+    end-if.
+
+    move SQLITE3-CLOSE(db-handle) to db-status.
+
+    move function current-date to timestamp-now.
+    if MAINTENANCE-FAILED then
+        display "WEEKLY-MAINTENANCE FAILED ", timestamp-now
+        move 1 to return-code
+    else
+        display "WEEKLY-MAINTENANCE COMPLETE ", timestamp-now
+        move 0 to return-code
+    end-if.
+    stop run.
+
+run-integrity-check.
+    move SQLITE3-INTEGRITY-CHECK(db-handle, result-text) to ok-flag.
+    if ok-flag = 1 then
+        display "INTEGRITY CHECK: ok"
+    else
+        display "INTEGRITY CHECK FAILED: ", trim(result-text)
+        move 1 to maintenance-failed-flag
+    end-if.
+
+run-vacuum.
+    move SQLITE3-VACUUM(db-handle) to db-status.
+    if db-status = 0 then
+        display "VACUUM: complete"
+    else
+        display "VACUUM FAILED: status ", db-status
+        move 1 to maintenance-failed-flag
+    end-if.
+
+end program weekly-maintenance.
