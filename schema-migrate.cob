@@ -0,0 +1,95 @@
+GCobol >>SOURCE FORMAT IS FREE
+*>*************************************
+*> Tektonics: cobc -x -lsqlite3 schema-migrate.cob sqlite3-connection.cob sqlite3-statement.cob
+*>***************************************
+*> Applies the person.sdb schema forward to the current target version,
+*> tracked with PRAGMA user_version, instead of every program hoping the
+*> "create table if not exists person (...)" literal it happens to carry
+*> matches whatever the file on disk actually looks like.  Each future
+*> schema change adds one more numbered entry to MIGRATION-TABLE below
+*> rather than hand-patching every .sdb file we have in the field.
+identification division.
+    program-id. schema-migrate.
+    REMARKS. PRAGMA user_version-driven schema migration runner for person.sdb.
+
+environment division. configuration section.
+    repository.
+    FUNCTION SQLITE3-OPEN
+    FUNCTION SQLITE3-CLOSE
+    FUNCTION SQLITE3-EXEC-MSG
+    FUNCTION SQLITE3-GET-SCHEMA-VERSION
+    FUNCTION SQLITE3-SET-SCHEMA-VERSION
+    function all intrinsic.
+
+data division.
+working-storage section.
+    01 db-file-name pic x(256).
+    01 db-handle        PIC 9(18) COMP.
+    01 db-status pic s9(9) comp.
+    01 error-message pic x(256).
+    01 current-version pic s9(9) comp.
+
+    01 num-migrations pic 99 value 5.
+    01 migration-ix pic 99.
+    01 migration-table.
+        05 migration-entry occurs 5 times.
+            10 migration-version pic s9(9) comp.
+            10 migration-sql     pic x(256).
+
+procedure division.
+main section.
+    accept db-file-name from command-line.
+    if db-file-name = space or db-file-name = low-value then
+        move "person.sdb" to db-file-name
+    end-if.
+
+    perform init-migrations.
+
+    move SQLITE3-OPEN(db-file-name, db-handle) to db-status.
+    if db-status not = 0 then
+        display "schema-migrate: could not open ", trim(db-file-name)
+        move 1 to return-code
+        stop run
+    end-if.
+
+    move SQLITE3-GET-SCHEMA-VERSION(db-handle) to current-version.
+    display "schema-migrate: ", trim(db-file-name), " is at version ", current-version.
+
+    perform varying migration-ix from 1 by 1 until migration-ix > num-migrations
+        if migration-version(migration-ix) > current-version then
+            display "schema-migrate: applying migration ", migration-version(migration-ix)
+            move SQLITE3-EXEC-MSG(db-handle, migration-sql(migration-ix), error-message) to db-status
+            if db-status not = 0 then
+                display "schema-migrate: migration ", migration-version(migration-ix), " FAILED: ", trim(error-message)
+                move SQLITE3-CLOSE(db-handle) to db-status
+                move 1 to return-code
+                stop run
+            end-if
+            move SQLITE3-SET-SCHEMA-VERSION(db-handle, migration-version(migration-ix)) to db-status
+        end-if
+    end-perform.
+
+    move SQLITE3-GET-SCHEMA-VERSION(db-handle) to current-version.
+    display "schema-migrate: ", trim(db-file-name), " is now at version ", current-version.
+    move SQLITE3-CLOSE(db-handle) to db-status.
+    move 0 to return-code.
+    stop run.
+
+init-migrations.
+    move 1 to migration-version(1).
+    move "create table if not exists person (id INTEGER PRIMARY KEY AUTOINCREMENT, first_name text, last_name text, age INT)"
+        to migration-sql(1).
+    move 2 to migration-version(2).
+    move "create table if not exists audit_log (id INTEGER PRIMARY KEY AUTOINCREMENT, ts text, actor text, sql_text text, status INT)"
+        to migration-sql(2).
+    move 3 to migration-version(3).
+    move "alter table person add column hire_date text"
+        to migration-sql(3).
+    move 4 to migration-version(4).
+    move "create table if not exists app_lock (id INTEGER PRIMARY KEY, holder text, acquired_at text)"
+        to migration-sql(4).
+    move 5 to migration-version(5).
+    move "alter table audit_log add column rows_changed integer"
+        to migration-sql(5).
+
+end program schema-migrate.
