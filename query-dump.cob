@@ -0,0 +1,158 @@
+GCobol >>SOURCE FORMAT IS FREE
+*>*************************************
+*> Tektonics: cobc -x -lsqlite3 query-dump.cob sqlite3-connection.cob sqlite3-statement.cob argparse.cob
+*>***************************************
+*> Ad hoc query-dump utility: runs any SELECT against person.sdb and
+*> prints the result as a column-headed table, without knowing ahead of
+*> time what columns the query returns.  Every other reporting program in
+*> this tree (person-report.cob, sqlite3-export-csv.cob, ...) hard-codes
+*> its own SQLITE3-COLUMN-TEXT/INT calls, one per known column, because it
+*> only ever runs its own fixed query -- this one instead asks the result
+*> set itself how many columns it has and what they're named via
+*> SQLITE3-COLUMN-COUNT and SQLITE3-COLUMN-NAME, and reads every column
+*> back through SQLITE3-COLUMN-TEXT, which SQLite will convert to text
+*> regardless of the column's declared type, so one query-dump run works
+*> the same whether the query touches person, audit_log, batch_checkpoint,
+*> or a table nobody's written a dedicated report for yet.
+*>
+*> The database file and query text can be given as "-db"/"-sql" flags
+*> (via ARGPARSE-GET-FLAG, see argparse.cob), e.g.
+*>    query-dump -db person.sdb -sql "select id, last_name from person"
+*> so it can be dropped into a script; leaving out -sql prompts for the
+*> query interactively instead, and leaving out -db falls back to the
+*> usual positional filename / "person.sdb" default every other program
+*> here uses.
+identification division.
+    program-id. query-dump.
+    REMARKS. Generic column-count/column-name-driven ad hoc query dump.
+
+environment division. configuration section.
+    repository.
+    FUNCTION SQLITE3-OPEN
+    FUNCTION SQLITE3-CLOSE
+    FUNCTION SQLITE3-STMT-OPEN
+    FUNCTION SQLITE3-STMT-CLOSE
+    FUNCTION SQLITE3-STMT-STEP
+    FUNCTION SQLITE3-COLUMN-COUNT
+    FUNCTION SQLITE3-COLUMN-NAME
+    FUNCTION SQLITE3-COLUMN-TEXT
+    FUNCTION ARGPARSE-GET-FLAG
+    FUNCTION ARGPARSE-GET-ARG1
+    function all intrinsic.
+
+data division.
+working-storage section.
+    01 db-file-name pic x(256).
+    01 sql-text     pic x(256).
+    01 flag-found   pic 9.
+    01 flag-value   pic x(256).
+    01 db-handle        PIC 9(18) COMP.
+    01 db-status pic s9(9) comp.
+    01 bool pic 9.
+
+    01 stmt-handle        PIC 9(18) COMP.
+    01 step-result pic s9(9) comp.
+        88  SQLITE_ROW value is 100.
+    01 col-idx    pic s9(9) comp.
+    01 num-cols   pic s9(9) comp.
+    01 row-count  pic 9(9) value 0.
+
+    01 num-heads pic 99 value 0.
+    01 head-ix   pic 99.
+    01 head-table.
+        05 head-entry occurs 32 times.
+            10 head-name pic x(24).
+    01 col-value pic x(64).
+    01 heading-line pic x(768).
+    01 detail-line   pic x(768).
+    01 line-pos pic 9(4) comp.
+
+procedure division.
+main section.
+    move ARGPARSE-GET-FLAG("db", flag-value) to flag-found.
+    if flag-found = 1 then
+        move flag-value to db-file-name
+    else
+        move ARGPARSE-GET-ARG1(db-file-name) to flag-found
+    end-if.
+    if db-file-name = space or db-file-name = low-value then
+        move "person.sdb" to db-file-name
+    end-if.
+
+    move ARGPARSE-GET-FLAG("sql", flag-value) to flag-found.
+    if flag-found = 1 then
+        move flag-value to sql-text
+    else
+        display "sql query: " with no advancing
+        accept sql-text
+    end-if.
+
+    move SQLITE3-OPEN(db-file-name, db-handle) to db-status.
+    if db-status not = 0 then
+        display "query-dump: could not open ", trim(db-file-name)
+        move 1 to return-code
+        stop run
+    end-if.
+
+    move SQLITE3-STMT-OPEN(db-handle, sql-text, stmt-handle) to db-status.
+    if db-status not = 0 then
+        display "query-dump: query failed, status ", db-status
+        move SQLITE3-CLOSE(db-handle) to db-status
+        move 1 to return-code
+        stop run
+    end-if.
+
+    move SQLITE3-COLUMN-COUNT(stmt-handle) to num-cols.
+    if num-cols > 32 then
+        display "query-dump: query returns ", num-cols,
+            " columns, more than this utility's 32-column limit"
+        move SQLITE3-STMT-CLOSE(stmt-handle) to db-status
+        move SQLITE3-CLOSE(db-handle) to db-status
+        move 1 to return-code
+        stop run
+    end-if.
+    perform get-column-headings
+        varying col-idx from 0 by 1 until col-idx >= num-cols.
+    perform print-heading-line.
+
+    move SQLITE3-STMT-STEP(stmt-handle) to step-result.
+    perform until not SQLITE_ROW
+        move spaces to detail-line
+        move 1 to line-pos
+        perform print-one-column
+            varying col-idx from 0 by 1 until col-idx >= num-cols
+        display trim(detail-line, trailing)
+        add 1 to row-count
+        move SQLITE3-STMT-STEP(stmt-handle) to step-result
+    end-perform.
+
+    move SQLITE3-STMT-CLOSE(stmt-handle) to db-status.
+    move SQLITE3-CLOSE(db-handle) to db-status.
+    display " ".
+    display "query-dump: ", row-count, " row(s)".
+    move 0 to return-code.
+    stop run.
+
+get-column-headings.
+    add 1 to num-heads.
+    move num-heads to head-ix.
+    move SQLITE3-COLUMN-NAME(stmt-handle, col-idx, head-name(head-ix)) to bool.
+
+print-heading-line.
+    move spaces to heading-line.
+    move 1 to line-pos.
+    perform format-one-heading
+        varying head-ix from 1 by 1 until head-ix > num-heads.
+    display trim(heading-line, trailing).
+
+format-one-heading.
+    move head-name(head-ix) to heading-line(line-pos:24).
+    add 24 to line-pos.
+
+print-one-column.
+    move spaces to col-value.
+    move SQLITE3-COLUMN-TEXT(stmt-handle, col-idx, col-value) to bool.
+    move col-value to detail-line(line-pos:24).
+    add 24 to line-pos.
+
+end program query-dump.
