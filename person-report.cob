@@ -0,0 +1,161 @@
+GCobol >>SOURCE FORMAT IS FREE
+*>*************************************
+*> Tektonics: cobc -x -lsqlite3 person-report.cob sqlite3-connection.cob sqlite3-statement.cob
+*>***************************************
+*> Fixed-width person roster, printable-report style: a page header every
+*> LINES-PER-PAGE detail lines, one line per person ordered by last name,
+*> and a final count-of-records line -- so operations gets a real report
+*> instead of test-sqlite3.cob's single DISPLAYed row.
+identification division.
+    program-id. person-report.
+    REMARKS. Fixed-width person roster with headers, page breaks, and totals.
+
+environment division.
+    configuration section.
+    repository.
+    FUNCTION SQLITE3-OPEN
+    FUNCTION SQLITE3-CLOSE
+    FUNCTION SQLITE3-STMT-OPEN
+    FUNCTION SQLITE3-STMT-CLOSE
+    FUNCTION SQLITE3-STMT-STEP
+    FUNCTION SQLITE3-COLUMN-INT64
+    FUNCTION SQLITE3-COLUMN-TEXT
+    FUNCTION SQLITE3-COLUMN-INT
+    function all intrinsic.
+
+    input-output section.
+    file-control.
+        select report-file assign to report-file-name
+            organization line sequential.
+
+data division.
+file section.
+fd  report-file.
+01  report-line pic x(80).
+
+working-storage section.
+    01 db-file-name    pic x(256).
+    01 report-file-name pic x(256).
+    01 db-handle        PIC 9(18) COMP.
+    01 db-status pic s9(9) comp.
+
+    01 stmt-handle        PIC 9(18) COMP.
+    01 step-result pic s9(9) comp.
+        88  SQLITE_ROW value is 100.
+        88  SQLITE_DONE value is 101.
+    01 col-idx pic s9(9) comp.
+    01 bool pic 9.
+
+    01 out-id    PIC 9(18) COMP.
+    01 out-first pic x(20).
+    01 out-last  pic x(20).
+    01 out-age   pic 9(9).
+
+    01 lines-per-page pic 99 value 20.
+    01 line-count      pic 99 value 0.
+    01 page-count      pic 99 value 0.
+    01 record-count    pic 9(9) value 0.
+    01 today           pic x(26).
+
+    01 hdr-line-1.
+        05 filler        pic x(20) value "PERSON ROSTER".
+        05 filler        pic x(10) value "PAGE ".
+        05 hdr-page      pic zz9.
+    01 hdr-line-2.
+        05 filler        pic x(6)  value "ID".
+        05 filler        pic x(2)  value spaces.
+        05 filler        pic x(20) value "FIRST NAME".
+        05 filler        pic x(20) value "LAST NAME".
+        05 filler        pic x(4)  value "AGE".
+    01 detail-line.
+        05 det-id        pic zzzzzz9.
+        05 filler        pic x    value spaces.
+        05 det-first     pic x(20).
+        05 det-last      pic x(20).
+        05 det-age       pic zz9.
+    01 total-line.
+        05 filler        pic x(20) value "TOTAL RECORDS: ".
+        05 total-out     pic zzzzzz9.
+
+procedure division.
+main section.
+    accept db-file-name from command-line.
+    if db-file-name = space or db-file-name = low-value then
+        move "person.sdb" to db-file-name
+    end-if.
+    move "person.rpt" to report-file-name.
+
+    move SQLITE3-OPEN(db-file-name, db-handle) to db-status.
+    if db-status not = 0 then
+        display "person-report: could not open ", trim(db-file-name)
+        move 1 to return-code
+        stop run
+    end-if.
+
+    open output report-file.
+
+    move SQLITE3-STMT-OPEN(db-handle,
+        "select id, first_name, last_name, age from person order by last_name",
+        stmt-handle) to db-status.
+    if db-status not = 0 then
+        display "person-report: select failed, status ", db-status
+        close report-file
+        move SQLITE3-CLOSE(db-handle) to db-status
+        move 1 to return-code
+        stop run
+    end-if.
+
+    perform new-page.
+    move SQLITE3-STMT-STEP(stmt-handle) to step-result.
+    perform until not SQLITE_ROW
+        if line-count >= lines-per-page then
+            perform new-page
+        end-if
+
+        move 0 to col-idx
+        move SQLITE3-COLUMN-INT64(stmt-handle,col-idx) to out-id
+        move 1 to col-idx
+        move SQLITE3-COLUMN-TEXT(stmt-handle,col-idx,out-first) to bool
+        move 2 to col-idx
+        move SQLITE3-COLUMN-TEXT(stmt-handle,col-idx,out-last) to bool
+        move 3 to col-idx
+        move SQLITE3-COLUMN-INT(stmt-handle,col-idx) to out-age
+
+        move out-id to det-id
+        move out-first to det-first
+        move out-last to det-last
+        move out-age to det-age
+        write report-line from detail-line
+        add 1 to line-count
+        add 1 to record-count
+
+        move SQLITE3-STMT-STEP(stmt-handle) to step-result
+    end-perform.
+
+    move spaces to report-line.
+    write report-line.
+    move record-count to total-out.
+    move total-line to report-line.
+    write report-line.
+
+    move SQLITE3-STMT-CLOSE(stmt-handle) to db-status.
+    close report-file.
+    move SQLITE3-CLOSE(db-handle) to db-status.
+    display "person-report: wrote ", record-count, " records to ", trim(report-file-name).
+    move 0 to return-code.
+    stop run.
+
+new-page.
+    add 1 to page-count.
+    move page-count to hdr-page.
+    if page-count > 1
+        move spaces to report-line
+        write report-line
+    end-if.
+    move hdr-line-1 to report-line.
+    write report-line.
+    move hdr-line-2 to report-line.
+    write report-line.
+    move 0 to line-count.
+
+end program person-report.
