@@ -0,0 +1,204 @@
+GCobol >>SOURCE FORMAT IS FREE
+*>*************************************
+*> Tektonics: cobc -x -lsqlite3 person-reconcile.cob sqlite3-connection.cob sqlite3-statement.cob
+*>***************************************
+*> Compares the person table in two .sdb files -- typically the live file
+*> and one of runbatch.cob's dated archive copies -- row by row, id by id,
+*> and reports what changed: rows only on one side, and rows present on
+*> both sides whose first_name/last_name/age don't match.  Both files are
+*> open at once through two independent db-handles/stmt-handles, walked
+*> in id order as a merge join, so nothing has to be loaded into memory
+*> and the two connections never interfere with each other (see
+*> sqlite3-object.cob's GET-STATUS note on why that's per-connection).
+*>
+*> Takes the two file names as separate command-line arguments (ACCEPT
+*> ... FROM COMMAND-LINE only sees one shell word), the standard GnuCOBOL
+*> way of walking the argument list, since none of this codebase's
+*> single-file programs needed a second parameter until now.
+identification division.
+    program-id. person-reconcile.
+    REMARKS. Reconciles the person table between two sdb files by id.
+
+environment division. configuration section.
+    repository.
+    FUNCTION SQLITE3-OPEN
+    FUNCTION SQLITE3-CLOSE
+    FUNCTION SQLITE3-STMT-OPEN
+    FUNCTION SQLITE3-STMT-CLOSE
+    FUNCTION SQLITE3-STMT-STEP
+    FUNCTION SQLITE3-COLUMN-INT64
+    FUNCTION SQLITE3-COLUMN-TEXT
+    FUNCTION SQLITE3-COLUMN-INT
+    function all intrinsic.
+
+data division.
+working-storage section.
+    01 arg-num pic 9(4) comp value 1.
+    01 a-file-name pic x(256).
+    01 b-file-name pic x(256).
+    01 a-handle        PIC 9(18) COMP.
+    01 b-handle        PIC 9(18) COMP.
+    01 db-status pic s9(9) comp.
+
+    01 a-stmt-handle    PIC 9(18) COMP.
+    01 b-stmt-handle    PIC 9(18) COMP.
+    01 col-idx pic s9(9) comp.
+    01 bool pic 9.
+    01 step-result pic s9(9) comp.
+        88  SQLITE_ROW value is 100.
+        88  SQLITE_DONE value is 101.
+
+    01 a-at-eof pic 9 value 0.
+        88 A-EOF value 1.
+    01 b-at-eof pic 9 value 0.
+        88 B-EOF value 1.
+
+    01 a-id    PIC 9(18) COMP.
+    01 a-first pic x(20).
+    01 a-last  pic x(20).
+    01 a-age   pic 9(9).
+
+    01 b-id    PIC 9(18) COMP.
+    01 b-first pic x(20).
+    01 b-last  pic x(20).
+    01 b-age   pic 9(9).
+
+    01 only-a-count   pic 9(9) value 0.
+    01 only-b-count   pic 9(9) value 0.
+    01 mismatch-count pic 9(9) value 0.
+    01 match-count    pic 9(9) value 0.
+
+procedure division.
+main section.
+    display arg-num upon argument-number.
+    accept a-file-name from argument-value.
+    add 1 to arg-num.
+    display arg-num upon argument-number.
+    accept b-file-name from argument-value.
+
+    if a-file-name = space or a-file-name = low-value
+       or b-file-name = space or b-file-name = low-value then
+        display "person-reconcile: usage: person-reconcile <file-a> <file-b>"
+        move 1 to return-code
+        stop run
+    end-if.
+
+    display "person-reconcile: comparing ", trim(a-file-name), " against ", trim(b-file-name).
+
+    move SQLITE3-OPEN(a-file-name, a-handle) to db-status.
+    if db-status not = 0 then
+        display "person-reconcile: could not open ", trim(a-file-name)
+        move 1 to return-code
+        stop run
+    end-if.
+    move SQLITE3-OPEN(b-file-name, b-handle) to db-status.
+    if db-status not = 0 then
+        display "person-reconcile: could not open ", trim(b-file-name)
+        move SQLITE3-CLOSE(a-handle) to db-status
+        move 1 to return-code
+        stop run
+    end-if.
+
+    move SQLITE3-STMT-OPEN(a-handle,
+        "select id, first_name, last_name, age from person order by id",
+        a-stmt-handle) to db-status.
+    move SQLITE3-STMT-OPEN(b-handle,
+        "select id, first_name, last_name, age from person order by id",
+        b-stmt-handle) to db-status.
+
+    perform read-a.
+    perform read-b.
+
+    perform merge-walk until A-EOF and B-EOF.
+
+    move SQLITE3-STMT-CLOSE(a-stmt-handle) to db-status.
+    move SQLITE3-STMT-CLOSE(b-stmt-handle) to db-status.
+    move SQLITE3-CLOSE(a-handle) to db-status.
+    move SQLITE3-CLOSE(b-handle) to db-status.
+
+    display " ".
+    display "person-reconcile: ", match-count, " matched, ",
+        mismatch-count, " mismatched, ",
+        only-a-count, " only in ", trim(a-file-name), ", ",
+        only-b-count, " only in ", trim(b-file-name).
+
+    if mismatch-count > 0 or only-a-count > 0 or only-b-count > 0 then
+        move 1 to return-code
+    else
+        move 0 to return-code
+    end-if.
+    stop run.
+
+merge-walk.
+    evaluate true
+        when A-EOF
+            perform report-only-b
+            perform read-b
+        when B-EOF
+            perform report-only-a
+            perform read-a
+        when a-id < b-id
+            perform report-only-a
+            perform read-a
+        when b-id < a-id
+            perform report-only-b
+            perform read-b
+        when other
+            perform compare-row
+            perform read-a
+            perform read-b
+    end-evaluate.
+
+compare-row.
+    if a-first = b-first and a-last = b-last and a-age = b-age then
+        add 1 to match-count
+    else
+        add 1 to mismatch-count
+        display "MISMATCH id=", a-id,
+            " a=[", trim(a-first), " ", trim(a-last), " ", a-age, "]",
+            " b=[", trim(b-first), " ", trim(b-last), " ", b-age, "]"
+    end-if.
+
+report-only-a.
+    add 1 to only-a-count.
+    display "ONLY IN A id=", a-id, " [", trim(a-first), " ", trim(a-last), " ", a-age, "]".
+
+report-only-b.
+    add 1 to only-b-count.
+    display "ONLY IN B id=", b-id, " [", trim(b-first), " ", trim(b-last), " ", b-age, "]".
+
+read-a.
+    if not A-EOF then
+        move SQLITE3-STMT-STEP(a-stmt-handle) to step-result
+        if SQLITE_ROW then
+            move 0 to col-idx
+            move SQLITE3-COLUMN-INT64(a-stmt-handle,col-idx) to a-id
+            move 1 to col-idx
+            move SQLITE3-COLUMN-TEXT(a-stmt-handle,col-idx,a-first) to bool
+            move 2 to col-idx
+            move SQLITE3-COLUMN-TEXT(a-stmt-handle,col-idx,a-last) to bool
+            move 3 to col-idx
+            move SQLITE3-COLUMN-INT(a-stmt-handle,col-idx) to a-age
+        else
+            move 1 to a-at-eof
+        end-if
+    end-if.
+
+read-b.
+    if not B-EOF then
+        move SQLITE3-STMT-STEP(b-stmt-handle) to step-result
+        if SQLITE_ROW then
+            move 0 to col-idx
+            move SQLITE3-COLUMN-INT64(b-stmt-handle,col-idx) to b-id
+            move 1 to col-idx
+            move SQLITE3-COLUMN-TEXT(b-stmt-handle,col-idx,b-first) to bool
+            move 2 to col-idx
+            move SQLITE3-COLUMN-TEXT(b-stmt-handle,col-idx,b-last) to bool
+            move 3 to col-idx
+            move SQLITE3-COLUMN-INT(b-stmt-handle,col-idx) to b-age
+        else
+            move 1 to b-at-eof
+        end-if
+    end-if.
+
+end program person-reconcile.
