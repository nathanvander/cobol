@@ -0,0 +1,515 @@
+GCobol >>SOURCE FORMAT IS FREE
+*>***************************************************************************
+*> The author disclaims copyright to this source code.  In place of
+*> a legal notice, here is a blessing:
+*>
+*>    May you do good and not evil.
+*>    May you find forgiveness for yourself and forgive others.
+*>    May you share freely, never taking more than you give.
+*>
+*>*************************************************************************
+*> This is an SQLITE3 prepared-statement wrapper written in Cobol.  It wraps
+*> around the C sqlite3_stmt API as closely as possible, the same way
+*> sqlite3-connection.cob wraps the sqlite3* connection API.
+*>
+*> Constructor:
+*>    <db-status> SQLITE3-STMT-OPEN(<db-handle>, <sql-string>, OUT <stmt-handle>).
+*>       Compiles sql-string into a prepared statement (sqlite3_prepare_v2).
+*>
+*> Destructor:
+*>    <db-status> SQLITE3-STMT-CLOSE(<stmt-handle>).
+*>       Finalizes the prepared statement (sqlite3_finalize).
+*>
+*> Methods:
+*>    <int step-result> SQLITE3-STMT-STEP(<stmt-handle>)
+*>        Advances the statement to the next row (sqlite3_step).
+*>
+*>    <int bool> SQLITE3-STMT-BUSY(<stmt-handle>)
+*>        True if the statement has started running and not yet been reset.
+*>
+*>    <db-status> SQLITE3-STMT-RESET(<stmt-handle>)
+*>        Resets the statement so it can be re-stepped (sqlite3_reset).
+*>
+*>    <int> SQLITE3-COLUMN-COUNT(<stmt-handle>)
+*>    <text> SQLITE3-COLUMN-NAME(<stmt-handle>, <col-index>, OUT <name>)
+*>    <int> SQLITE3-COLUMN-TYPE(<stmt-handle>, <col-index>)
+*>    <int> SQLITE3-COLUMN-INT(<stmt-handle>, <col-index>)
+*>    <long> SQLITE3-COLUMN-INT64(<stmt-handle>, <col-index>)
+*>    <double> SQLITE3-COLUMN-DOUBLE(<stmt-handle>, <col-index>)
+*>    <bool> SQLITE3-COLUMN-TEXT(<stmt-handle>, <col-index>, OUT <text>)
+*>    <decimal> SQLITE3-COLUMN-DECIMAL(<stmt-handle>, <col-index>)
+*>    <bool> SQLITE3-COLUMN-BLOB(<stmt-handle>, <col-index>, OUT <blob>)
+*>    <int> SQLITE3-COLUMN-BYTES(<stmt-handle>, <col-index>)
+*>    <db-status> SQLITE3-STMT-BIND-TEXT(<stmt-handle>, <param-index>, <bind-value>)
+*>    <db-status> SQLITE3-STMT-BIND-INT(<stmt-handle>, <param-index>, <bind-value>)
+*>    <db-status> SQLITE3-STMT-BIND-DOUBLE(<stmt-handle>, <param-index>, <bind-value>)
+*>    <db-status> SQLITE3-STMT-BIND-BLOB(<stmt-handle>, <param-index>, <blob-data>, <blob-length>)
+*>
+*> Techtonics: cobc -m -lsqlite3 sqlite3-statement.cob
+*>
+*>*********************************************************************************
+*> USAGE: <db-status> = SQLITE3-STMT-OPEN(<db-handle>, <sql-string>, OUT <stmt-handle>)
+*>*********************************************************************************
+identification division. function-id. SQLITE3-STMT-OPEN.
+environment division. configuration section.
+    repository.
+    function sqlite3_prepare_v2
+    function all intrinsic.
+data division.
+  linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+    01  sql-string                     pic x any length.
+
+procedure division using db-handle, sql-string, stmt-handle returning db-status.
+    call static "sqlite3_prepare_v2" using by value db-object-ptr,
+                                            by content concatenate(trim(sql-string), x"00"),
+                                            by value -1,
+                                            by reference stmt-object-ptr,
+                                            NULL
+                                  returning db-status
+    end-call.
+    goback returning db-status.
+end function SQLITE3-STMT-OPEN.
+*>*******************************************************************************
+*> USAGE: <db-status> = SQLITE3-STMT-CLOSE(<stmt-handle>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-STMT-CLOSE.
+environment division. configuration section.
+    repository.
+    function sqlite3_finalize
+    function all intrinsic.
+data division.
+  linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+
+procedure division using stmt-handle returning db-status.
+    call static "sqlite3_finalize" using by value stmt-object-ptr
+                                  returning db-status
+    end-call.
+    goback returning db-status.
+end function SQLITE3-STMT-CLOSE.
+*>*******************************************************************************
+*> USAGE: <int step-result> = SQLITE3-STMT-STEP(<stmt-handle>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-STMT-STEP.
+environment division. configuration section.
+    repository.
+    function sqlite3_step
+    function all intrinsic.
+data division.
+  linkage section.
+    01 step-result pic s9(9) comp.
+    copy sqlite3-handles.
+
+procedure division using stmt-handle returning step-result.
+    call static "sqlite3_step" using by value stmt-object-ptr
+                                  returning step-result
+    end-call.
+    goback returning step-result.
+end function SQLITE3-STMT-STEP.
+*>*******************************************************************************
+*> USAGE: <int bool> = SQLITE3-STMT-BUSY(<stmt-handle>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-STMT-BUSY.
+environment division. configuration section.
+    repository.
+    function sqlite3_stmt_busy
+    function all intrinsic.
+data division.
+  linkage section.
+    01 bool pic s9(9) comp.
+    copy sqlite3-handles.
+
+procedure division using stmt-handle returning bool.
+    call static "sqlite3_stmt_busy" using by value stmt-object-ptr
+                                  returning bool
+    end-call.
+    goback returning bool.
+end function SQLITE3-STMT-BUSY.
+*>*******************************************************************************
+*> USAGE: <db-status> = SQLITE3-STMT-RESET(<stmt-handle>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-STMT-RESET.
+environment division. configuration section.
+    repository.
+    function sqlite3_reset
+    function all intrinsic.
+data division.
+  linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+
+procedure division using stmt-handle returning db-status.
+    call static "sqlite3_reset" using by value stmt-object-ptr
+                                  returning db-status
+    end-call.
+    goback returning db-status.
+end function SQLITE3-STMT-RESET.
+*>*******************************************************************************
+*> USAGE: <int num-cols> = SQLITE3-COLUMN-COUNT(<stmt-handle>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-COLUMN-COUNT.
+environment division. configuration section.
+    repository.
+    function sqlite3_column_count
+    function all intrinsic.
+data division.
+  linkage section.
+    01 num-cols pic s9(9) comp.
+    copy sqlite3-handles.
+
+procedure division using stmt-handle returning num-cols.
+    call static "sqlite3_column_count" using by value stmt-object-ptr
+                                  returning num-cols
+    end-call.
+    goback returning num-cols.
+end function SQLITE3-COLUMN-COUNT.
+*>*******************************************************************************
+*> USAGE: <bool> = SQLITE3-COLUMN-NAME(<stmt-handle>, <col-index>, OUT <name>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-COLUMN-NAME.
+environment division. configuration section.
+    repository.
+    function sqlite3_column_name
+    function all intrinsic.
+data division.
+working-storage section.
+    01  text-pointer                usage pointer.
+    01  sqlite3-data                pic x(256) based.
+  linkage section.
+    01 bool pic 9.
+    copy sqlite3-handles.
+    01 col-index pic s9(9) comp.
+    01 col-name pic x any length.
+
+procedure division using stmt-handle, col-index, col-name returning bool.
+    call static "sqlite3_column_name" using by value stmt-object-ptr,
+                                             by value col-index
+                                  returning text-pointer
+    end-call.
+    set address of sqlite3-data to text-pointer.
+    string
+        sqlite3-data delimited by low-value
+        into col-name
+    end-string.
+    set address of sqlite3-data to NULL.
+    move 1 to bool.
+    goback returning bool.
+end function SQLITE3-COLUMN-NAME.
+*>*******************************************************************************
+*> USAGE: <int col-type> = SQLITE3-COLUMN-TYPE(<stmt-handle>, <col-index>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-COLUMN-TYPE.
+environment division. configuration section.
+    repository.
+    function sqlite3_column_type
+    function all intrinsic.
+data division.
+  linkage section.
+    01 col-type pic s9(9) comp.
+    copy sqlite3-handles.
+    01 col-index pic s9(9) comp.
+
+procedure division using stmt-handle, col-index returning col-type.
+    call static "sqlite3_column_type" using by value stmt-object-ptr,
+                                             by value col-index
+                                  returning col-type
+    end-call.
+    goback returning col-type.
+end function SQLITE3-COLUMN-TYPE.
+*>*******************************************************************************
+*> USAGE: <int val> = SQLITE3-COLUMN-INT(<stmt-handle>, <col-index>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-COLUMN-INT.
+environment division. configuration section.
+    repository.
+    function sqlite3_column_int
+    function all intrinsic.
+data division.
+  linkage section.
+    01 col-value pic s9(9) comp.
+    copy sqlite3-handles.
+    01 col-index pic s9(9) comp.
+
+procedure division using stmt-handle, col-index returning col-value.
+    call static "sqlite3_column_int" using by value stmt-object-ptr,
+                                            by value col-index
+                                  returning col-value
+    end-call.
+    goback returning col-value.
+end function SQLITE3-COLUMN-INT.
+*>*******************************************************************************
+*> USAGE: <long val> = SQLITE3-COLUMN-INT64(<stmt-handle>, <col-index>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-COLUMN-INT64.
+environment division. configuration section.
+    repository.
+    function sqlite3_column_int64
+    function all intrinsic.
+data division.
+  linkage section.
+    01 col-value pic s9(18) comp.
+    copy sqlite3-handles.
+    01 col-index pic s9(9) comp.
+
+procedure division using stmt-handle, col-index returning col-value.
+    call static "sqlite3_column_int64" using by value stmt-object-ptr,
+                                              by value col-index
+                                  returning col-value
+    end-call.
+    goback returning col-value.
+end function SQLITE3-COLUMN-INT64.
+*>*******************************************************************************
+*> USAGE: <double val> = SQLITE3-COLUMN-DOUBLE(<stmt-handle>, <col-index>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-COLUMN-DOUBLE.
+environment division. configuration section.
+    repository.
+    function sqlite3_column_double
+    function all intrinsic.
+data division.
+  linkage section.
+    01 col-value usage comp-2.
+    copy sqlite3-handles.
+    01 col-index pic s9(9) comp.
+
+procedure division using stmt-handle, col-index returning col-value.
+    call static "sqlite3_column_double" using by value stmt-object-ptr,
+                                               by value col-index
+                                  returning col-value
+    end-call.
+    goback returning col-value.
+end function SQLITE3-COLUMN-DOUBLE.
+*>*******************************************************************************
+*> USAGE: <bool> = SQLITE3-COLUMN-TEXT(<stmt-handle>, <col-index>, OUT <text>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-COLUMN-TEXT.
+environment division. configuration section.
+    repository.
+    function sqlite3_column_text
+    function all intrinsic.
+data division.
+working-storage section.
+    01  text-pointer                usage pointer.
+    01  sqlite3-data                pic x(65500) based.
+  linkage section.
+    01 bool pic 9.
+    copy sqlite3-handles.
+    01 col-index pic s9(9) comp.
+    01 col-text pic x any length.
+
+procedure division using stmt-handle, col-index, col-text returning bool.
+    call static "sqlite3_column_text" using by value stmt-object-ptr,
+                                             by value col-index
+                                  returning text-pointer
+    end-call.
+    if text-pointer = NULL then
+        move SPACE to col-text
+        move 0 to bool
+    else
+        move SPACE to col-text
+        set address of sqlite3-data to text-pointer
+        string
+            sqlite3-data delimited by low-value
+            into col-text
+        end-string
+        set address of sqlite3-data to NULL
+        move 1 to bool
+    end-if.
+    goback returning bool.
+end function SQLITE3-COLUMN-TEXT.
+*>*******************************************************************************
+*> USAGE: <decimal val> = SQLITE3-COLUMN-DECIMAL(<stmt-handle>, <col-index>)
+*>    Reads the column back as text via SQLITE3-COLUMN-TEXT and converts it
+*>    with NUMVAL into a PIC S9(9)V99 COMP-3 field, so dollar amounts round
+*>    the way COBOL shops expect instead of picking up binary floating point
+*>    error the way SQLITE3-COLUMN-DOUBLE would.
+*>*****************************************************************************
+identification division. function-id. SQLITE3-COLUMN-DECIMAL.
+environment division. configuration section.
+    repository.
+    function SQLITE3-COLUMN-TEXT
+    function all intrinsic.
+data division.
+working-storage section.
+    01  col-text-work            pic x(65500).
+    01  bool                     pic 9.
+  linkage section.
+    copy sqlite3-handles.
+    01 col-index pic s9(9) comp.
+    01 decimal-val pic s9(9)v99 comp-3.
+
+procedure division using stmt-handle, col-index returning decimal-val.
+    move SQLITE3-COLUMN-TEXT(stmt-handle, col-index, col-text-work) to bool.
+    if bool = 0 or trim(col-text-work) = space then
+        move 0 to decimal-val
+    else
+        move numval(trim(col-text-work)) to decimal-val
+    end-if.
+    goback returning decimal-val.
+end function SQLITE3-COLUMN-DECIMAL.
+*>*******************************************************************************
+*> USAGE: <int nbytes> = SQLITE3-COLUMN-BYTES(<stmt-handle>, <col-index>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-COLUMN-BYTES.
+environment division. configuration section.
+    repository.
+    function sqlite3_column_bytes
+    function all intrinsic.
+data division.
+  linkage section.
+    01 num-bytes pic s9(9) comp.
+    copy sqlite3-handles.
+    01 col-index pic s9(9) comp.
+
+procedure division using stmt-handle, col-index returning num-bytes.
+    call static "sqlite3_column_bytes" using by value stmt-object-ptr,
+                                              by value col-index
+                                  returning num-bytes
+    end-call.
+    goback returning num-bytes.
+end function SQLITE3-COLUMN-BYTES.
+*>*******************************************************************************
+*> USAGE: <bool> = SQLITE3-COLUMN-BLOB(<stmt-handle>, <col-index>, OUT <blob>)
+*>    the blob bytes are copied into blob-data for the length given by
+*>    SQLITE3-COLUMN-BYTES; blob-data is padded/truncated to its declared size.
+*>*****************************************************************************
+identification division. function-id. SQLITE3-COLUMN-BLOB.
+environment division. configuration section.
+    repository.
+    function sqlite3_column_blob
+    function sqlite3_column_bytes
+    function all intrinsic.
+data division.
+working-storage section.
+    01  blob-pointer                usage pointer.
+    01  blob-bytes                  pic s9(9) comp.
+    01  sqlite3-blob-data           pic x(65500) based.
+  linkage section.
+    01 bool pic 9.
+    copy sqlite3-handles.
+    01 col-index pic s9(9) comp.
+    01 blob-data pic x any length.
+
+procedure division using stmt-handle, col-index, blob-data returning bool.
+    call static "sqlite3_column_bytes" using by value stmt-object-ptr,
+                                              by value col-index
+                                  returning blob-bytes
+    end-call.
+    call static "sqlite3_column_blob" using by value stmt-object-ptr,
+                                             by value col-index
+                                  returning blob-pointer
+    end-call.
+    move SPACE to blob-data.
+    if blob-pointer = NULL or blob-bytes = 0 then
+        move 0 to bool
+    else
+        set address of sqlite3-blob-data to blob-pointer
+        move sqlite3-blob-data(1:blob-bytes) to blob-data
+        set address of sqlite3-blob-data to NULL
+        move 1 to bool
+    end-if.
+    goback returning bool.
+end function SQLITE3-COLUMN-BLOB.
+*>*******************************************************************************
+*> USAGE: <db-status> = SQLITE3-STMT-BIND-TEXT(<stmt-handle>, <param-index>, <bind-value>)
+*>    param-index is 1-based, per the sqlite3_bind_* convention.
+*>*****************************************************************************
+identification division. function-id. SQLITE3-STMT-BIND-TEXT.
+environment division. configuration section.
+    repository.
+    function sqlite3_bind_text
+    function all intrinsic.
+data division.
+  linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+    01 param-index pic s9(9) comp.
+    01 bind-value pic x any length.
+
+procedure division using stmt-handle, param-index, bind-value returning db-status.
+    call static "sqlite3_bind_text" using by value stmt-object-ptr,
+                                           by value param-index,
+                                           by content concatenate(trim(bind-value), x"00"),
+                                           by value -1,
+                                           by value -1
+                                 returning db-status
+    end-call.
+    goback returning db-status.
+end function SQLITE3-STMT-BIND-TEXT.
+*>*******************************************************************************
+*> USAGE: <db-status> = SQLITE3-STMT-BIND-INT(<stmt-handle>, <param-index>, <bind-value>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-STMT-BIND-INT.
+environment division. configuration section.
+    repository.
+    function sqlite3_bind_int
+    function all intrinsic.
+data division.
+  linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+    01 param-index pic s9(9) comp.
+    01 bind-value pic s9(9) comp.
+
+procedure division using stmt-handle, param-index, bind-value returning db-status.
+    call static "sqlite3_bind_int" using by value stmt-object-ptr,
+                                          by value param-index,
+                                          by value bind-value
+                                 returning db-status
+    end-call.
+    goback returning db-status.
+end function SQLITE3-STMT-BIND-INT.
+*>*******************************************************************************
+*> USAGE: <db-status> = SQLITE3-STMT-BIND-DOUBLE(<stmt-handle>, <param-index>, <bind-value>)
+*>*****************************************************************************
+identification division. function-id. SQLITE3-STMT-BIND-DOUBLE.
+environment division. configuration section.
+    repository.
+    function sqlite3_bind_double
+    function all intrinsic.
+data division.
+  linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+    01 param-index pic s9(9) comp.
+    01 bind-value usage comp-2.
+
+procedure division using stmt-handle, param-index, bind-value returning db-status.
+    call static "sqlite3_bind_double" using by value stmt-object-ptr,
+                                             by value param-index,
+                                             by value bind-value
+                                 returning db-status
+    end-call.
+    goback returning db-status.
+end function SQLITE3-STMT-BIND-DOUBLE.
+*>*******************************************************************************
+*> USAGE: <db-status> = SQLITE3-STMT-BIND-BLOB(<stmt-handle>, <param-index>, <blob-data>, <blob-length>)
+*>    blob-length is the number of bytes of blob-data to bind, since binary
+*>    data can contain embedded nulls and can't be trimmed like a string.
+*>*****************************************************************************
+identification division. function-id. SQLITE3-STMT-BIND-BLOB.
+environment division. configuration section.
+    repository.
+    function sqlite3_bind_blob
+    function all intrinsic.
+data division.
+  linkage section.
+    01 db-status pic s9(9) comp.
+    copy sqlite3-handles.
+    01 param-index pic s9(9) comp.
+    01 blob-data pic x any length.
+    01 blob-length pic s9(9) comp.
+
+procedure division using stmt-handle, param-index, blob-data, blob-length returning db-status.
+    call static "sqlite3_bind_blob" using by value stmt-object-ptr,
+                                           by value param-index,
+                                           by reference blob-data,
+                                           by value blob-length,
+                                           by value -1
+                                 returning db-status
+    end-call.
+    goback returning db-status.
+end function SQLITE3-STMT-BIND-BLOB.
