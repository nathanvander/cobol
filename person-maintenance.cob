@@ -0,0 +1,279 @@
+GCobol >>SOURCE FORMAT IS FREE
+*>*************************************
+*> Tektonics: cobc -x -lsqlite3 person-maintenance.cob sqlite3-connection.cob sqlite3-statement.cob
+*>***************************************
+*> Interactive add/update/delete/list-by-last-name maintenance program for
+*> the person table, so staff can correct a bad record without anyone
+*> hand-writing a one-off SQL string.  Writes go through
+*> SQLITE3-EXEC-AUDITED, so every add/update/delete lands a row in
+*> audit_log recording who (the operator id entered at startup), when,
+*> what SQL ran, and the resulting status; the list uses
+*> SQLITE3-STMT-OPEN/STEP to walk the result set.  Hire date is entered
+*> and displayed as an ordinary PIC 9(8) YYYYMMDD field and converted to
+*> and from SQLite's "YYYY-MM-DD" column text with SQLITE3-COBOL-TO-DATE
+*> and SQLITE3-DATE-TO-COBOL (see schema-migrate.cob's migration 3,
+*> which adds the hire_date column).  Each write also takes the
+*> app_lock single-writer lock first (SQLITE3-LOCK-ACQUIRE/RELEASE, see
+*> migration 4) and gives up cleanly if another operator already holds
+*> it, instead of letting two people's writes interleave.
+identification division.
+    program-id. person-maintenance.
+    REMARKS. Interactive person-table maintenance: add/update/delete/list.
+
+environment division. configuration section.
+    repository.
+    FUNCTION SQLITE3-OPEN
+    FUNCTION SQLITE3-CLOSE
+    FUNCTION SQLITE3-EXEC-MSG
+    FUNCTION SQLITE3-EXEC-AUDITED
+    FUNCTION SQLITE3-AUDIT-LOG
+    FUNCTION SQLITE3-CHANGES
+    FUNCTION SQLITE3-LOCK-ACQUIRE
+    FUNCTION SQLITE3-LOCK-RELEASE
+    FUNCTION SQLITE3-LAST-INSERT-ROWID
+    FUNCTION SQLITE3-STMT-OPEN
+    FUNCTION SQLITE3-STMT-CLOSE
+    FUNCTION SQLITE3-STMT-STEP
+    FUNCTION SQLITE3-STMT-BIND-TEXT
+    FUNCTION SQLITE3-STMT-BIND-INT
+    FUNCTION SQLITE3-COLUMN-INT64
+    FUNCTION SQLITE3-COLUMN-INT
+    FUNCTION SQLITE3-COLUMN-TEXT
+    FUNCTION SQLITE3-COBOL-TO-DATE
+    FUNCTION SQLITE3-DATE-TO-COBOL
+    function all intrinsic.
+
+data division.
+working-storage section.
+    01 file-name pic x(256).
+    01 db-handle        PIC 9(18) COMP.
+    01 db-status pic s9(9) comp.
+    01 error-message pic x(256).
+    01 bool pic 9.
+
+    01 stmt-handle        PIC 9(18) COMP.
+    01 step-result pic s9(9) comp.
+        88  SQLITE_ROW value is 100.
+        88  SQLITE_DONE value is 101.
+    01 col-idx pic s9(9) comp.
+
+    01 menu-choice pic x.
+    01 sql-text pic x(256).
+    01 operator-id pic x(20).
+    01 lock-held pic 9.
+    01 lock-release-status pic s9(9) comp.
+    01 rows-changed pic s9(9) comp.
+    01 audit-bool pic 9.
+    01 bind-param-1 pic s9(9) comp value 1.
+    01 bind-param-2 pic s9(9) comp value 2.
+    01 bind-param-3 pic s9(9) comp value 3.
+    01 bind-param-4 pic s9(9) comp value 4.
+    01 bind-age pic s9(9) comp.
+
+    01 in-id   pic 9(9).
+    01 in-first pic x(20).
+    01 in-last  pic x(20).
+    01 in-age   pic 99.
+    01 in-hire-date pic 9(8).
+    01 in-hire-date-iso pic x(10).
+
+    01 out-id    PIC 9(18) COMP.
+    01 out-first pic x(20).
+    01 out-last  pic x(20).
+    01 out-age   pic 9(9).
+    01 out-hire-date-iso pic x(10).
+    01 out-hire-date     pic 9(8).
+
+procedure division.
+main section.
+    accept file-name from command-line.
+    if file-name = space or file-name = low-value then
+        move "person.sdb" to file-name
+    end-if.
+
+    move SQLITE3-OPEN(file-name, db-handle) to db-status.
+    if db-status not = 0 then
+        display "person-maintenance: could not open ", trim(file-name)
+        stop run
+    end-if.
+    move SQLITE3-EXEC-MSG(db-handle,
+        "create table if not exists person (id INTEGER PRIMARY KEY AUTOINCREMENT, first_name text, last_name text, age INT, hire_date text)",
+        error-message) to db-status.
+    move SQLITE3-EXEC-MSG(db-handle,
+        "create table if not exists audit_log (id INTEGER PRIMARY KEY AUTOINCREMENT, ts text, actor text, sql_text text, status INT, rows_changed INT)",
+        error-message) to db-status.
+    move SQLITE3-EXEC-MSG(db-handle,
+        "create table if not exists app_lock (id INTEGER PRIMARY KEY, holder text, acquired_at text)",
+        error-message) to db-status.
+
+    display "operator id: " with no advancing.
+    accept operator-id.
+
+    move space to menu-choice.
+    perform until menu-choice = "X" or menu-choice = "x"
+        perform show-menu
+        accept menu-choice
+        evaluate menu-choice
+            when "A" when "a"
+                perform do-add
+            when "U" when "u"
+                perform do-update
+            when "D" when "d"
+                perform do-delete
+            when "L" when "l"
+                perform do-list
+            when "X" when "x"
+                continue
+            when other
+                display "unrecognized choice: ", menu-choice
+        end-evaluate
+    end-perform.
+
+    move SQLITE3-CLOSE(db-handle) to db-status.
+    stop run.
+
+show-menu.
+    display " ".
+    display "person maintenance -- ", trim(file-name).
+    display "  A) add       U) update     D) delete".
+    display "  L) list by last name    X) exit".
+    display "choice: " with no advancing.
+
+do-add.
+    display "first name: " with no advancing.
+    accept in-first.
+    display "last name: " with no advancing.
+    accept in-last.
+    display "age: " with no advancing.
+    accept in-age.
+    display "hire date (yyyymmdd): " with no advancing.
+    accept in-hire-date.
+    move SQLITE3-COBOL-TO-DATE(in-hire-date) to in-hire-date-iso.
+    move "insert into person (first_name, last_name, age, hire_date) values (?, ?, ?, ?)"
+        to sql-text.
+    move SQLITE3-LOCK-ACQUIRE(db-handle, operator-id) to lock-held.
+    if lock-held = 1 then
+        move SQLITE3-STMT-OPEN(db-handle, sql-text, stmt-handle) to db-status
+        if db-status = 0 then
+            move SQLITE3-STMT-BIND-TEXT(stmt-handle, bind-param-1, trim(in-first)) to db-status
+            move SQLITE3-STMT-BIND-TEXT(stmt-handle, bind-param-2, trim(in-last)) to db-status
+            move in-age to bind-age
+            move SQLITE3-STMT-BIND-INT(stmt-handle, bind-param-3, bind-age) to db-status
+            move SQLITE3-STMT-BIND-TEXT(stmt-handle, bind-param-4, in-hire-date-iso) to db-status
+            move SQLITE3-STMT-STEP(stmt-handle) to step-result
+            if SQLITE_DONE then
+                move 0 to db-status
+            else
+                move step-result to db-status
+            end-if
+            move SQLITE3-STMT-CLOSE(stmt-handle) to db-status
+        end-if
+        move SQLITE3-CHANGES(db-handle) to rows-changed
+        move SQLITE3-AUDIT-LOG(db-handle, sql-text, operator-id, db-status, rows-changed) to audit-bool
+        move SQLITE3-LOCK-RELEASE(db-handle, operator-id) to lock-release-status
+        if db-status = 0 then
+            move SQLITE3-LAST-INSERT-ROWID(db-handle) to out-id
+            display "added person id ", out-id
+        else
+            display "add failed, status ", db-status
+        end-if
+    else
+        display "add failed: database is locked by another operator, try again"
+    end-if.
+
+do-update.
+    display "id to update: " with no advancing.
+    accept in-id.
+    display "new first name: " with no advancing.
+    accept in-first.
+    display "new last name: " with no advancing.
+    accept in-last.
+    display "new age: " with no advancing.
+    accept in-age.
+    display "new hire date (yyyymmdd): " with no advancing.
+    accept in-hire-date.
+    move SQLITE3-COBOL-TO-DATE(in-hire-date) to in-hire-date-iso.
+    move "update person set first_name = ?, last_name = ?, age = ?, hire_date = ? where id = "
+        to sql-text.
+    string trim(sql-text) in-id into sql-text.
+    move SQLITE3-LOCK-ACQUIRE(db-handle, operator-id) to lock-held.
+    if lock-held = 1 then
+        move SQLITE3-STMT-OPEN(db-handle, sql-text, stmt-handle) to db-status
+        if db-status = 0 then
+            move SQLITE3-STMT-BIND-TEXT(stmt-handle, bind-param-1, trim(in-first)) to db-status
+            move SQLITE3-STMT-BIND-TEXT(stmt-handle, bind-param-2, trim(in-last)) to db-status
+            move in-age to bind-age
+            move SQLITE3-STMT-BIND-INT(stmt-handle, bind-param-3, bind-age) to db-status
+            move SQLITE3-STMT-BIND-TEXT(stmt-handle, bind-param-4, in-hire-date-iso) to db-status
+            move SQLITE3-STMT-STEP(stmt-handle) to step-result
+            if SQLITE_DONE then
+                move 0 to db-status
+            else
+                move step-result to db-status
+            end-if
+            move SQLITE3-STMT-CLOSE(stmt-handle) to db-status
+        end-if
+        move SQLITE3-CHANGES(db-handle) to rows-changed
+        move SQLITE3-AUDIT-LOG(db-handle, sql-text, operator-id, db-status, rows-changed) to audit-bool
+        move SQLITE3-LOCK-RELEASE(db-handle, operator-id) to lock-release-status
+        if db-status = 0 then
+            display "person ", in-id, " updated"
+        else
+            display "update failed, status ", db-status
+        end-if
+    else
+        display "update failed: database is locked by another operator, try again"
+    end-if.
+
+do-delete.
+    display "id to delete: " with no advancing.
+    accept in-id.
+    move spaces to sql-text.
+    string
+        "delete from person where id="
+        in-id
+        into sql-text
+    end-string.
+    move SQLITE3-LOCK-ACQUIRE(db-handle, operator-id) to lock-held.
+    if lock-held = 1 then
+        move SQLITE3-EXEC-AUDITED(db-handle, sql-text, operator-id, error-message) to db-status
+        move SQLITE3-LOCK-RELEASE(db-handle, operator-id) to lock-release-status
+        if db-status = 0 then
+            display "person ", in-id, " deleted"
+        else
+            display "delete failed: ", trim(error-message)
+        end-if
+    else
+        display "delete failed: database is locked by another operator, try again"
+    end-if.
+
+do-list.
+    display "last name to search: " with no advancing.
+    accept in-last.
+    move "select id, first_name, last_name, age, hire_date from person where last_name = ? order by id"
+        to sql-text.
+    move SQLITE3-STMT-OPEN(db-handle, sql-text, stmt-handle) to db-status.
+    if db-status not = 0 then
+        display "list failed, status ", db-status
+    else
+        move SQLITE3-STMT-BIND-TEXT(stmt-handle, bind-param-1, trim(in-last)) to db-status
+        move SQLITE3-STMT-STEP(stmt-handle) to step-result
+        perform until not SQLITE_ROW
+            move 0 to col-idx
+            move SQLITE3-COLUMN-INT64(stmt-handle,col-idx) to out-id
+            move 1 to col-idx
+            move SQLITE3-COLUMN-TEXT(stmt-handle,col-idx,out-first) to bool
+            move 2 to col-idx
+            move SQLITE3-COLUMN-TEXT(stmt-handle,col-idx,out-last) to bool
+            move 3 to col-idx
+            move SQLITE3-COLUMN-INT(stmt-handle,col-idx) to out-age
+            move 4 to col-idx
+            move SQLITE3-COLUMN-TEXT(stmt-handle,col-idx,out-hire-date-iso) to bool
+            move SQLITE3-DATE-TO-COBOL(out-hire-date-iso) to out-hire-date
+            display out-id, "  ", out-first, "  ", out-last, "  ", out-age, "  ", out-hire-date
+            move SQLITE3-STMT-STEP(stmt-handle) to step-result
+        end-perform
+        move SQLITE3-STMT-CLOSE(stmt-handle) to db-status
+    end-if.
+
+end program person-maintenance.
