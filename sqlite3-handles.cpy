@@ -0,0 +1,16 @@
+      *>***************************************************************************
+      *> Shared handle layouts for the sqlite3-*.cob wrapper modules.  Every
+      *> FUNCTION or program that takes a db-handle or stmt-handle COPYs this
+      *> instead of retyping
+      *>    01 db-handle PIC 9(18) COMP.
+      *>    01 redefines db-handle.
+      *>        05  db-object-ptr usage pointer.
+      *> by hand, which is exactly the kind of copy-paste that drifts out of
+      *> sync.
+      *>***************************************************************************
+       01  DB-HANDLE                      PIC 9(18) COMP.
+       01  REDEFINES DB-HANDLE.
+           05  DB-OBJECT-PTR              USAGE POINTER.
+       01  STMT-HANDLE                    PIC 9(18) COMP.
+       01  REDEFINES STMT-HANDLE.
+           05  STMT-OBJECT-PTR            USAGE POINTER.
