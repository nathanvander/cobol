@@ -0,0 +1,176 @@
+GCobol >>SOURCE FORMAT IS FREE
+*>*************************************
+*> Tektonics: cobc -x -lsqlite3 person-dedupe.cob sqlite3-connection.cob sqlite3-statement.cob
+*>***************************************
+*> Finds groups of person rows that share the same first_name,
+*> last_name, and age, and merges each group down to a single row,
+*> keeping the lowest id (the oldest record) and deleting the rest --
+*> the same "which one is the real one" call a clerk would make by
+*> hand, just applied consistently instead of whichever duplicate
+*> someone notices first.  Age is part of the grouping, not just the
+*> name, so a parent and child who happen to share a name aren't
+*> merged into one row.  The group query runs on its own statement
+*> handle while a second statement handle, bound by
+*> first_name/last_name/age rather than STRING-ed into the SQL text,
+*> walks the ids within that group in id order; since both cursors are
+*> open against the same connection at once this can't share
+*> sqlite3-handles.cpy's single STMT-HANDLE, so the second one is
+*> hand-declared the way person-reconcile.cob declares its own pair.
+*> Each duplicate is offered to the operator by id before it is folded
+*> in, so a bad grouping can be declined instead of silently deleting a
+*> row.  Deletes go through SQLITE3-EXEC-AUDITED (see
+*> schema-migrate.cob's audit_log migration) under the actor name
+*> "person-dedupe" so a merge shows up in the audit trail the same as
+*> an operator's delete would.
+identification division.
+    program-id. person-dedupe.
+    REMARKS. Merges duplicate person rows sharing first_name/last_name.
+
+environment division. configuration section.
+    repository.
+    FUNCTION SQLITE3-OPEN
+    FUNCTION SQLITE3-CLOSE
+    FUNCTION SQLITE3-EXEC-AUDITED
+    FUNCTION SQLITE3-STMT-OPEN
+    FUNCTION SQLITE3-STMT-CLOSE
+    FUNCTION SQLITE3-STMT-STEP
+    FUNCTION SQLITE3-STMT-BIND-TEXT
+    FUNCTION SQLITE3-STMT-BIND-INT
+    FUNCTION SQLITE3-COLUMN-INT64
+    FUNCTION SQLITE3-COLUMN-TEXT
+    FUNCTION SQLITE3-COLUMN-INT
+    function all intrinsic.
+
+data division.
+working-storage section.
+    01 db-file-name pic x(256).
+    01 db-handle        PIC 9(18) COMP.
+    01 db-status pic s9(9) comp.
+    01 error-message pic x(256).
+    01 bool pic 9.
+
+    01 group-stmt-handle    PIC 9(18) COMP.
+    01 redefines group-stmt-handle.
+        05  group-stmt-object-ptr      usage pointer.
+    01 id-stmt-handle       PIC 9(18) COMP.
+    01 redefines id-stmt-handle.
+        05  id-stmt-object-ptr         usage pointer.
+    01 col-idx pic s9(9) comp.
+    01 step-result pic s9(9) comp.
+        88  SQLITE_ROW value is 100.
+        88  SQLITE_DONE value is 101.
+
+    01 bind-param-1 pic s9(9) comp value 1.
+    01 bind-param-2 pic s9(9) comp value 2.
+    01 bind-param-3 pic s9(9) comp value 3.
+
+    01 group-first pic x(20).
+    01 group-last  pic x(20).
+    01 group-age   pic s9(9) comp.
+    01 group-count pic 9(9).
+
+    01 confirm-answer pic x.
+
+    01 dup-id      PIC 9(18) COMP.
+    01 keep-id     PIC 9(18) COMP.
+    01 keep-id-disp pic z(17)9.
+    01 dup-id-disp  pic z(17)9.
+    01 dup-seen-in-group pic 9(4).
+
+    01 sql-text pic x(256).
+
+    01 group-total   pic 9(9) value 0.
+    01 merged-total  pic 9(9) value 0.
+
+procedure division.
+main section.
+    accept db-file-name from command-line.
+    if db-file-name = space or db-file-name = low-value then
+        move "person.sdb" to db-file-name
+    end-if.
+
+    move SQLITE3-OPEN(db-file-name, db-handle) to db-status.
+    if db-status not = 0 then
+        display "person-dedupe: could not open ", trim(db-file-name)
+        move 1 to return-code
+        stop run
+    end-if.
+
+    display "person-dedupe: scanning ", trim(db-file-name), " for duplicates".
+
+    move SQLITE3-STMT-OPEN(db-handle,
+        "select first_name, last_name, age, count(*) from person group by first_name, last_name, age having count(*) > 1 order by first_name, last_name, age",
+        group-stmt-handle) to db-status.
+    if db-status not = 0 then
+        display "person-dedupe: group scan failed, status ", db-status
+        move SQLITE3-CLOSE(db-handle) to db-status
+        move 1 to return-code
+        stop run
+    end-if.
+
+    move SQLITE3-STMT-STEP(group-stmt-handle) to step-result.
+    perform until not SQLITE_ROW
+        move 0 to col-idx
+        move SQLITE3-COLUMN-TEXT(group-stmt-handle,col-idx,group-first) to bool
+        move 1 to col-idx
+        move SQLITE3-COLUMN-TEXT(group-stmt-handle,col-idx,group-last) to bool
+        move 2 to col-idx
+        move SQLITE3-COLUMN-INT(group-stmt-handle,col-idx) to group-age
+        move 3 to col-idx
+        move SQLITE3-COLUMN-INT(group-stmt-handle,col-idx) to group-count
+        perform merge-group
+        move SQLITE3-STMT-STEP(group-stmt-handle) to step-result
+    end-perform.
+
+    move SQLITE3-STMT-CLOSE(group-stmt-handle) to db-status.
+    move SQLITE3-CLOSE(db-handle) to db-status.
+
+    display " ".
+    display "person-dedupe: ", group-total, " duplicate group(s), ", merged-total, " row(s) merged away".
+    stop run.
+
+merge-group.
+    add 1 to group-total.
+    move 0 to dup-seen-in-group.
+    move SQLITE3-STMT-OPEN(db-handle,
+        "select id from person where first_name = ? and last_name = ? and age = ? order by id",
+        id-stmt-handle) to db-status.
+    if db-status not = 0 then
+        display "person-dedupe: could not scan ids for [", trim(group-first), " ", trim(group-last), "], status ", db-status
+    else
+        move SQLITE3-STMT-BIND-TEXT(id-stmt-handle, bind-param-1, trim(group-first)) to db-status
+        move SQLITE3-STMT-BIND-TEXT(id-stmt-handle, bind-param-2, trim(group-last)) to db-status
+        move SQLITE3-STMT-BIND-INT(id-stmt-handle, bind-param-3, group-age) to db-status
+        move SQLITE3-STMT-STEP(id-stmt-handle) to step-result
+        perform until not SQLITE_ROW
+            move 0 to col-idx
+            move SQLITE3-COLUMN-INT64(id-stmt-handle,col-idx) to dup-id
+            add 1 to dup-seen-in-group
+            if dup-seen-in-group = 1 then
+                move dup-id to keep-id
+                move keep-id to keep-id-disp
+                display "GROUP [", trim(group-first), " ", trim(group-last), " age ", group-age, "] keeping id ", keep-id-disp
+            else
+                move dup-id to dup-id-disp
+                display "  fold id ", dup-id-disp, " into ", keep-id-disp, "? (Y/N): " with no advancing
+                accept confirm-answer
+                if confirm-answer = "Y" or confirm-answer = "y"
+                    move spaces to sql-text
+                    string "delete from person where id=" dup-id-disp into sql-text end-string
+                    move SQLITE3-EXEC-AUDITED(db-handle, sql-text, "person-dedupe", error-message) to db-status
+                    if db-status = 0 then
+                        add 1 to merged-total
+                        display "  merged id ", dup-id-disp, " into ", keep-id-disp
+                    else
+                        display "  merge of id ", dup-id-disp, " FAILED: ", trim(error-message)
+                    end-if
+                else
+                    display "  skipped id ", dup-id-disp
+                end-if
+            end-if
+            move SQLITE3-STMT-STEP(id-stmt-handle) to step-result
+        end-perform
+        move SQLITE3-STMT-CLOSE(id-stmt-handle) to db-status
+    end-if.
+
+end program person-dedupe.
