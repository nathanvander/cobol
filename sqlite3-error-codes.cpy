@@ -0,0 +1,43 @@
+      *>***************************************************************************
+      *> 88-level condition names for the sqlite3 primary result codes, keyed
+      *> off whatever numeric field last received SQLITE3-ERRCODE (or the
+      *> db-status returned directly by an OPEN/EXEC/STEP call).  COPY this
+      *> into WORKING-STORAGE under the field you test, e.g.
+      *>    01 db-status pic s9(9) comp.
+      *>        copy sqlite3-error-codes.
+      *> then branch with "IF SQLITE-BUSY" instead of "IF DB-STATUS = 5",
+      *> the same way SQLITE3-STMT-STEP callers already test SQLITE_ROW/
+      *> SQLITE_DONE.  Use SQLITE3-ERRSTR(<code>, OUT <text>) to also get
+      *> the code's short English description for a log line.
+      *>***************************************************************************
+       88  SQLITE-OK                  VALUE 0.
+       88  SQLITE-ERROR               VALUE 1.
+       88  SQLITE-INTERNAL            VALUE 2.
+       88  SQLITE-PERM                VALUE 3.
+       88  SQLITE-ABORT               VALUE 4.
+       88  SQLITE-BUSY                VALUE 5.
+       88  SQLITE-LOCKED              VALUE 6.
+       88  SQLITE-NOMEM               VALUE 7.
+       88  SQLITE-READONLY            VALUE 8.
+       88  SQLITE-INTERRUPT           VALUE 9.
+       88  SQLITE-IOERR               VALUE 10.
+       88  SQLITE-CORRUPT             VALUE 11.
+       88  SQLITE-NOTFOUND            VALUE 12.
+       88  SQLITE-FULL                VALUE 13.
+       88  SQLITE-CANTOPEN            VALUE 14.
+       88  SQLITE-PROTOCOL            VALUE 15.
+       88  SQLITE-EMPTY               VALUE 16.
+       88  SQLITE-SCHEMA              VALUE 17.
+       88  SQLITE-TOOBIG              VALUE 18.
+       88  SQLITE-CONSTRAINT          VALUE 19.
+       88  SQLITE-MISMATCH            VALUE 20.
+       88  SQLITE-MISUSE              VALUE 21.
+       88  SQLITE-NOLFS               VALUE 22.
+       88  SQLITE-AUTH                VALUE 23.
+       88  SQLITE-FORMAT              VALUE 24.
+       88  SQLITE-RANGE               VALUE 25.
+       88  SQLITE-NOTADB              VALUE 26.
+       88  SQLITE-NOTICE              VALUE 27.
+       88  SQLITE-WARNING             VALUE 28.
+       88  SQLITE-ROW                 VALUE 100.
+       88  SQLITE-DONE                VALUE 101.
