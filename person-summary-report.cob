@@ -0,0 +1,302 @@
+GCobol >>SOURCE FORMAT IS FREE
+*>*************************************
+*> Tektonics: cobc -x -lsqlite3 person-summary-report.cob sqlite3-connection.cob sqlite3-statement.cob argparse.cob
+*>***************************************
+*> Age-band summary of the person table: a classic control-break report,
+*> reading the person rows in age order (so an age band, once it starts,
+*> stays contiguous), printing a band header the first time a band is
+*> seen, one detail line per person showing tenure in years alongside
+*> name and age, a subtotal line -- band headcount and average tenure --
+*> whenever the band changes or the file ends, and a grand total line
+*> for the whole roster.  Tenure is computed from hire_date (see
+*> schema-migrate.cob's migration 3) via SQLITE3-DATE-TO-COBOL and
+*> FUNCTION INTEGER-OF-DATE, the same day-count-difference technique any
+*> COBOL shop uses to turn two YYYYMMDD dates into an elapsed span
+*> without hand-rolling calendar math.
+*>
+*> The database file and the hire-date range reported on can be given as
+*> "-db" / "-from" / "-to" flags (via ARGPARSE-GET-FLAG, see
+*> argparse.cob), e.g. "-from 20200101 -to 20201231" to report only on
+*> people hired in 2020; the old positional filename still works, and
+*> omitting -from/-to reports the whole roster as before.
+identification division.
+    program-id. person-summary-report.
+    REMARKS. Age-band/tenure summary report with control breaks and grand totals.
+
+environment division.
+    configuration section.
+    repository.
+    FUNCTION SQLITE3-OPEN
+    FUNCTION SQLITE3-CLOSE
+    FUNCTION SQLITE3-STMT-OPEN
+    FUNCTION SQLITE3-STMT-CLOSE
+    FUNCTION SQLITE3-STMT-STEP
+    FUNCTION SQLITE3-COLUMN-INT64
+    FUNCTION SQLITE3-COLUMN-TEXT
+    FUNCTION SQLITE3-COLUMN-INT
+    FUNCTION SQLITE3-DATE-TO-COBOL
+    FUNCTION SQLITE3-COBOL-TO-DATE
+    FUNCTION ARGPARSE-GET-FLAG
+    FUNCTION ARGPARSE-GET-ARG1
+    function all intrinsic.
+
+    input-output section.
+    file-control.
+        select report-file assign to report-file-name
+            organization line sequential.
+
+data division.
+file section.
+fd  report-file.
+01  report-line pic x(80).
+
+working-storage section.
+    01 db-file-name    pic x(256).
+    01 report-file-name pic x(256).
+    01 flag-found pic 9.
+    01 flag-value pic x(256).
+    01 from-date pic 9(8) value 0.
+    01 to-date   pic 9(8) value 99999999.
+    01 from-date-iso pic x(10).
+    01 to-date-iso   pic x(10).
+    01 select-sql pic x(256).
+    01 db-handle        PIC 9(18) COMP.
+    01 db-status pic s9(9) comp.
+
+    01 stmt-handle        PIC 9(18) COMP.
+    01 step-result pic s9(9) comp.
+        88  SQLITE_ROW value is 100.
+        88  SQLITE_DONE value is 101.
+    01 col-idx pic s9(9) comp.
+    01 bool pic 9.
+
+    01 out-id         PIC 9(18) COMP.
+    01 out-first       pic x(20).
+    01 out-last        pic x(20).
+    01 out-age         pic 9(9).
+    01 out-hire-date-iso pic x(10).
+    01 out-hire-date     pic 9(8).
+
+    01 today-x26       pic x(26).
+    01 today-date      pic 9(8).
+    01 hire-day-num    pic s9(9) comp.
+    01 today-day-num   pic s9(9) comp.
+    01 tenure-days     pic s9(9) comp.
+    01 tenure-years    pic 9(9).
+
+    01 cur-age-band    pic x(12).
+    01 prev-age-band   pic x(12) value spaces.
+
+    01 band-count        pic 9(9) value 0.
+    01 band-tenure-total pic 9(9) value 0.
+    01 band-avg-tenure   pic 9(9) value 0.
+
+    01 grand-count        pic 9(9) value 0.
+    01 grand-tenure-total pic 9(9) value 0.
+    01 grand-avg-tenure   pic 9(9) value 0.
+
+    01 hdr-line-1.
+        05 filler        pic x(40) value "PERSON AGE-BAND / TENURE SUMMARY".
+    01 band-hdr-line.
+        05 filler        pic x(11) value "AGE BAND: ".
+        05 band-hdr-out  pic x(12).
+        05 filler        pic x(4)  value spaces.
+        05 filler        pic x(6)  value "TENURE".
+    01 detail-hdr-line.
+        05 filler        pic x(20) value "FIRST NAME".
+        05 filler        pic x(20) value "LAST NAME".
+        05 filler        pic x(4)  value "AGE".
+        05 filler        pic x(8)  value "TENURE".
+    01 detail-line.
+        05 det-first     pic x(20).
+        05 det-last      pic x(20).
+        05 det-age       pic zz9.
+        05 filler        pic x    value spaces.
+        05 det-tenure    pic zz9.
+    01 band-total-line.
+        05 filler        pic x(20) value "  BAND TOTAL: ".
+        05 band-total-out pic zzzz9.
+        05 filler        pic x(4) value spaces.
+        05 filler        pic x(14) value "AVG TENURE: ".
+        05 band-avg-out  pic zz9.
+    01 grand-total-line.
+        05 filler        pic x(20) value "GRAND TOTAL: ".
+        05 grand-total-out pic zzzz9.
+        05 filler        pic x(4) value spaces.
+        05 filler        pic x(14) value "AVG TENURE: ".
+        05 grand-avg-out pic zz9.
+
+procedure division.
+main section.
+    move ARGPARSE-GET-FLAG("db", flag-value) to flag-found.
+    if flag-found = 1 then
+        move flag-value to db-file-name
+    else
+        move ARGPARSE-GET-ARG1(db-file-name) to flag-found
+    end-if.
+    if db-file-name = space or db-file-name = low-value then
+        move "person.sdb" to db-file-name
+    end-if.
+    move "person-summary.rpt" to report-file-name.
+
+    move ARGPARSE-GET-FLAG("from", flag-value) to flag-found.
+    if flag-found = 1 then
+        move flag-value(1:8) to from-date
+    end-if.
+    move ARGPARSE-GET-FLAG("to", flag-value) to flag-found.
+    if flag-found = 1 then
+        move flag-value(1:8) to to-date
+    end-if.
+    move SQLITE3-COBOL-TO-DATE(from-date) to from-date-iso.
+    move SQLITE3-COBOL-TO-DATE(to-date) to to-date-iso.
+
+    move spaces to select-sql.
+    if from-date not = 0 or to-date not = 99999999
+        string
+            "select first_name, last_name, age, hire_date from person"
+            " where hire_date >= '" from-date-iso "'"
+            " and hire_date <= '" to-date-iso "'"
+            " order by age"
+            into select-sql
+        end-string
+    else
+        move "select first_name, last_name, age, hire_date from person order by age"
+            to select-sql
+    end-if.
+
+    move function current-date(1:8) to today-date.
+    compute today-day-num = function integer-of-date(today-date).
+
+    move SQLITE3-OPEN(db-file-name, db-handle) to db-status.
+    if db-status not = 0 then
+        display "person-summary-report: could not open ", trim(db-file-name)
+        move 1 to return-code
+        stop run
+    end-if.
+
+    open output report-file.
+    move hdr-line-1 to report-line.
+    write report-line.
+    move spaces to report-line.
+    write report-line.
+
+    move SQLITE3-STMT-OPEN(db-handle, select-sql, stmt-handle) to db-status.
+    if db-status not = 0 then
+        display "person-summary-report: select failed, status ", db-status
+        close report-file
+        move SQLITE3-CLOSE(db-handle) to db-status
+        move 1 to return-code
+        stop run
+    end-if.
+
+    move SQLITE3-STMT-STEP(stmt-handle) to step-result.
+    perform until not SQLITE_ROW
+        move 0 to col-idx
+        move SQLITE3-COLUMN-TEXT(stmt-handle,col-idx,out-first) to bool
+        move 1 to col-idx
+        move SQLITE3-COLUMN-TEXT(stmt-handle,col-idx,out-last) to bool
+        move 2 to col-idx
+        move SQLITE3-COLUMN-INT(stmt-handle,col-idx) to out-age
+        move 3 to col-idx
+        move SQLITE3-COLUMN-TEXT(stmt-handle,col-idx,out-hire-date-iso) to bool
+        move SQLITE3-DATE-TO-COBOL(out-hire-date-iso) to out-hire-date
+
+        perform compute-tenure
+        perform compute-age-band
+
+        if cur-age-band not = prev-age-band then
+            if prev-age-band not = spaces then
+                perform print-band-total
+            end-if
+            move cur-age-band to prev-age-band
+            move 0 to band-count
+            move 0 to band-tenure-total
+            perform print-band-header
+        end-if
+
+        move out-first to det-first
+        move out-last to det-last
+        move out-age to det-age
+        move tenure-years to det-tenure
+        move detail-line to report-line
+        write report-line
+
+        add 1 to band-count
+        add tenure-years to band-tenure-total
+        add 1 to grand-count
+        add tenure-years to grand-tenure-total
+
+        move SQLITE3-STMT-STEP(stmt-handle) to step-result
+    end-perform.
+
+    if band-count > 0 then
+        perform print-band-total
+    end-if.
+    perform print-grand-total.
+
+    move SQLITE3-STMT-CLOSE(stmt-handle) to db-status.
+    close report-file.
+    move SQLITE3-CLOSE(db-handle) to db-status.
+    display "person-summary-report: wrote ", grand-count, " records to ", trim(report-file-name).
+    move 0 to return-code.
+    stop run.
+
+compute-tenure.
+    move 0 to hire-day-num.
+    move 0 to tenure-years.
+    if out-hire-date not = 0 then
+        compute hire-day-num = function integer-of-date(out-hire-date)
+        compute tenure-days = today-day-num - hire-day-num
+        compute tenure-years = tenure-days / 365
+    end-if.
+
+compute-age-band.
+    evaluate true
+        when out-age < 20
+            move "UNDER 20" to cur-age-band
+        when out-age < 30
+            move "20-29" to cur-age-band
+        when out-age < 40
+            move "30-39" to cur-age-band
+        when out-age < 50
+            move "40-49" to cur-age-band
+        when out-age < 60
+            move "50-59" to cur-age-band
+        when other
+            move "60 AND OVER" to cur-age-band
+    end-evaluate.
+
+print-band-header.
+    move spaces to report-line.
+    write report-line.
+    move cur-age-band to band-hdr-out.
+    move band-hdr-line to report-line.
+    write report-line.
+    move detail-hdr-line to report-line.
+    write report-line.
+
+print-band-total.
+    if band-count > 0 then
+        compute band-avg-tenure = band-tenure-total / band-count
+    else
+        move 0 to band-avg-tenure
+    end-if.
+    move band-count to band-total-out.
+    move band-avg-tenure to band-avg-out.
+    move band-total-line to report-line.
+    write report-line.
+
+print-grand-total.
+    if grand-count > 0 then
+        compute grand-avg-tenure = grand-tenure-total / grand-count
+    else
+        move 0 to grand-avg-tenure
+    end-if.
+    move spaces to report-line.
+    write report-line.
+    move grand-count to grand-total-out.
+    move grand-avg-tenure to grand-avg-out.
+    move grand-total-line to report-line.
+    write report-line.
+
+end program person-summary-report.
